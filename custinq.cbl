@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+      *****************************************************************
+      *  Transaccion de consulta en linea: recibe un numero de cliente
+      *  y muestra su ESTADO-CIVIL, EDAD y GENERO tal como estan hoy en
+      *  el maestro, para que un representante de call center no tenga
+      *  que correr NIVEL88 o VERBOS-BASICOS a mano para verlos.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-NUMBER           PIC 9(6).
+       01 WS-CUSTMAST-STATUS       PIC X(2).
+           88 WS-CUSTMAST-OK           VALUE '00'.
+           88 WS-CUSTMAST-NOT-FOUND    VALUE '23'.
+       01 WS-DESC-ESTADO-CIVIL     PIC X(20).
+       01 WS-DESC-GENERO           PIC X(12).
+       01 WS-CONTINUAR             PIC X(1) VALUE 'S'.
+           88 WS-SEGUIR-CONSULTANDO VALUE 'S'.
+       PROCEDURE DIVISION.
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 100-ABRIR-MAESTRO.
+           PERFORM UNTIL NOT WS-SEGUIR-CONSULTANDO
+               DISPLAY 'INTRODUCE EL NUMERO DE CLIENTE (0 TERMINA)'
+               ACCEPT WS-CUST-NUMBER
+               IF WS-CUST-NUMBER = ZERO
+                   MOVE 'N' TO WS-CONTINUAR
+               ELSE
+                   PERFORM 200-CONSULTAR-CLIENTE
+               END-IF
+           END-PERFORM.
+           PERFORM 300-CERRAR-MAESTRO.
+           STOP RUN.
+
+       100-ABRIR-MAESTRO.
+           OPEN INPUT CUSTMAST-FILE.
+           IF NOT WS-CUSTMAST-OK
+               DISPLAY 'NO SE PUDO ABRIR CUSTMAST, ESTADO: '
+                   WS-CUSTMAST-STATUS
+               STOP RUN
+           END-IF.
+
+       200-CONSULTAR-CLIENTE.
+           MOVE WS-CUST-NUMBER TO CM-CUST-NUMBER.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   DISPLAY 'CLIENTE ' WS-CUST-NUMBER ' NO EXISTE'
+               NOT INVALID KEY
+                   PERFORM 210-MOSTRAR-CLIENTE
+           END-READ.
+
+       210-MOSTRAR-CLIENTE.
+           PERFORM 220-TRADUCIR-ESTADO-CIVIL.
+           PERFORM 230-TRADUCIR-GENERO.
+           DISPLAY 'CLIENTE            : ' CM-CUST-NUMBER.
+           DISPLAY 'ESTADO CIVIL        : ' WS-DESC-ESTADO-CIVIL.
+           DISPLAY 'EDAD                : ' CM-EDAD.
+           DISPLAY 'GENERO              : ' WS-DESC-GENERO.
+
+       220-TRADUCIR-ESTADO-CIVIL.
+           EVALUATE TRUE
+               WHEN CM-CASADO
+                   MOVE 'CASADO' TO WS-DESC-ESTADO-CIVIL
+               WHEN CM-SOLTERO
+                   MOVE 'SOLTERO' TO WS-DESC-ESTADO-CIVIL
+               WHEN CM-DIVORCIADO
+                   MOVE 'DIVORCIADO' TO WS-DESC-ESTADO-CIVIL
+               WHEN CM-VIUDO
+                   MOVE 'VIUDO' TO WS-DESC-ESTADO-CIVIL
+               WHEN CM-UNION-LIBRE
+                   MOVE 'UNION LIBRE' TO WS-DESC-ESTADO-CIVIL
+               WHEN OTHER
+                   MOVE 'DESCONOCIDO' TO WS-DESC-ESTADO-CIVIL
+           END-EVALUATE.
+
+       230-TRADUCIR-GENERO.
+           EVALUATE TRUE
+               WHEN CM-GENERO-MASCULINO
+                   MOVE 'MASCULINO' TO WS-DESC-GENERO
+               WHEN CM-GENERO-FEMENINO
+                   MOVE 'FEMENINO' TO WS-DESC-GENERO
+               WHEN CM-GENERO-OTRO
+                   MOVE 'OTRO' TO WS-DESC-GENERO
+               WHEN OTHER
+                   MOVE 'DESCONOCIDO' TO WS-DESC-GENERO
+           END-EVALUATE.
+
+       300-CERRAR-MAESTRO.
+           CLOSE CUSTMAST-FILE.
+       END PROGRAM CUSTINQ.
