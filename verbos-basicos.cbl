@@ -1,22 +1,420 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VERBOS-BASICOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOLICITANTES-FILE ASSIGN TO "SOLICIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SOLICITANTES-STATUS.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-NUMBER
+               ALTERNATE RECORD KEY IS CM-DOCUMENTO-IDENTIDAD
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT RECHAZOS-FILE ASSIGN TO "SOLICEXC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECHAZOS-STATUS.
+           SELECT DUPLICADOS-FILE ASSIGN TO "SOLICDUP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DUPLICADOS-STATUS.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "SOLICCKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT PENDIENTES-FILE ASSIGN TO "SOLICPND"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PENDIENTES-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SOLICITANTES-FILE.
+       01  SOLICITANTES-REGISTRO.
+           05  SOL-CUST-NUMBER      PIC 9(6).
+           05  INPUT-EDAD           PIC 9(3).
+           05  INPUT-GENERO         PIC X(1).
+           05  SOL-DOCUMENTO        PIC X(11).
+           05  SOL-FECHA-NACIMIENTO.
+               10  SOL-FN-ANO       PIC 9(4).
+               10  SOL-FN-MES       PIC 9(2).
+               10  SOL-FN-DIA       PIC 9(2).
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       FD  RECHAZOS-FILE.
+       01  RECHAZOS-LINEA           PIC X(60).
+       FD  DUPLICADOS-FILE.
+       01  DUPLICADOS-LINEA         PIC X(70).
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
+       FD  CHECKPOINT-FILE.
+           COPY STEPCKP.
+       FD  PENDIENTES-FILE.
+       01  PENDIENTES-LINEA         PIC X(70).
        WORKING-STORAGE SECTION.
-       01 INPUT-EDAD       PIC 9(3).
-       01 INPUT-GENERO     PIC X(1).
        01 EDAD             PIC 9(3) VALUE ZEROES.
        01 GENERO           PIC X(1) VALUE SPACES.
+       01 DOCUMENTO        PIC X(11) VALUE SPACES.
+       01 WS-SOLICITANTES-STATUS   PIC X(2).
+           88 WS-SOLICITANTES-OK   VALUE '00'.
+           88 WS-SOLICITANTES-EOF  VALUE '10'.
+       01 WS-CUSTMAST-STATUS       PIC X(2).
+           88 WS-CUSTMAST-OK       VALUE '00'.
+       01 WS-RECHAZOS-STATUS       PIC X(2).
+           88 WS-RECHAZOS-OK       VALUE '00'.
+       01 WS-RUNCTL-STATUS         PIC X(2).
+           88 WS-RUNCTL-OK         VALUE '00'.
+       01 WS-DUPLICADOS-STATUS     PIC X(2).
+           88 WS-DUPLICADOS-OK     VALUE '00'.
+       01 WS-CHECKPOINT-STATUS     PIC X(2).
+           88 WS-CHECKPOINT-OK     VALUE '00'.
+       01 WS-CONTADOR-A-SALTAR     PIC 9(7) VALUE ZERO.
+       01 WS-HAY-CHECKPOINT        PIC X(1) VALUE 'N'.
+           88 WS-REINICIO          VALUE 'S'.
+       01 WS-PENDIENTES-STATUS     PIC X(2).
+           88 WS-PENDIENTES-OK     VALUE '00'.
+       01 WS-REGISTRO-PENDIENTE    PIC X(1) VALUE 'N'.
+           88 WS-ES-PENDIENTE      VALUE 'S'.
+           88 WS-NO-ES-PENDIENTE   VALUE 'N'.
+       01 WS-EDAD-CONFIRMADA       PIC X(1) VALUE 'N'.
+           88 WS-EDAD-CONFIRMADA-SI VALUE 'S'.
+       01 WS-RETORNO-AGEVERIF      PIC 9(2).
+       01 WS-CONTADOR-PENDIENTES   PIC 9(7) VALUE ZERO.
+       01 WS-REGISTRO-DUPLICADO    PIC X(1) VALUE 'N'.
+           88 WS-ES-DUPLICADO      VALUE 'S'.
+           88 WS-NO-ES-DUPLICADO   VALUE 'N'.
+       01 WS-EDAD-MINIMA           PIC 9(3) VALUE 18.
+       01 WS-EDAD-MAXIMA           PIC 9(3) VALUE 120.
+       01 WS-REGISTRO-VALIDO       PIC X(1) VALUE 'S'.
+           88 WS-ES-VALIDO         VALUE 'S'.
+           88 WS-ES-INVALIDO       VALUE 'N'.
+       01 WS-CONTADOR-SOLICITUDES  PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-ALTAS        PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-RECHAZOS     PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-DUPLICADOS   PIC 9(7) VALUE ZERO.
+       01 WS-FN-ANO                PIC 9(4).
+       01 WS-FN-MES                PIC 9(2).
+       01 WS-FN-DIA                PIC 9(2).
+       01 WS-DIAS-EN-MES           PIC 9(2).
+       01 WS-EL-PROGRAMA           PIC X(8) VALUE 'VERBOSB'.
+       01 WS-EL-DATO-OFENSOR       PIC X(40) VALUE SPACES.
+       01 WS-TABLA-EDAD-GENERO.
+           05  WS-BRACKET          OCCURS 5 TIMES.
+               10  WS-CONTEO-M     PIC 9(6) VALUE ZERO.
+               10  WS-CONTEO-F     PIC 9(6) VALUE ZERO.
+               10  WS-CONTEO-O     PIC 9(6) VALUE ZERO.
+       01 WS-IDX-BRACKET           PIC 9(1).
+       01 WS-LINEA-RECHAZO.
+           05  WS-LR-CUST-NUMBER   PIC 9(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LR-EDAD          PIC 999.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LR-GENERO        PIC X(1).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LR-MOTIVO        PIC X(30).
+       01 WS-LINEA-DUPLICADO.
+           05  WS-LD-CUST-NUMBER   PIC 9(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-DOCUMENTO     PIC X(11).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-CUST-EXISTENTE PIC 9(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-MOTIVO        PIC X(35).
+       01 WS-LINEA-PENDIENTE.
+           05  WS-LP-CUST-NUMBER   PIC 9(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LP-EDAD-DECLARADA PIC 999.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LP-DOCUMENTO     PIC X(11).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LP-MOTIVO        PIC X(35).
        PROCEDURE DIVISION.
-           INITIALIZE INPUT-EDAD
-                      INPUT-GENERO.
-           ACCEPT INPUT-EDAD.
-           ACCEPT INPUT-GENERO.
-           
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 050-LEER-CHECKPOINT.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-SOLICITANTE.
+           PERFORM UNTIL WS-SOLICITANTES-EOF
+               IF WS-REINICIO
+                  AND WS-CONTADOR-SOLICITUDES NOT > WS-CONTADOR-A-SALTAR
+                   CONTINUE
+               ELSE
+                   PERFORM 250-CARGAR-Y-VALIDAR
+                   IF WS-ES-VALIDO
+                       PERFORM 265-VERIFICAR-EDAD-EXTERNA
+                   END-IF
+                   IF WS-ES-VALIDO AND WS-ES-PENDIENTE
+                       PERFORM 370-ENVIAR-A-PENDIENTES
+                   ELSE
+                       IF WS-ES-VALIDO
+                           PERFORM 270-VERIFICAR-DUPLICADO
+                       END-IF
+                       IF WS-ES-VALIDO AND WS-ES-DUPLICADO
+                           PERFORM 360-ENVIAR-A-REVISION
+                       ELSE
+                           IF WS-ES-VALIDO
+                               PERFORM 300-DAR-DE-ALTA
+                           ELSE
+                               PERFORM 350-RECHAZAR-SOLICITUD
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM 600-GRABAR-CHECKPOINT
+               END-IF
+               PERFORM 200-LEER-SOLICITANTE
+           END-PERFORM.
+           PERFORM 400-IMPRIMIR-RESUMEN.
+           PERFORM 450-IMPRIMIR-ESTADISTICAS.
+           PERFORM 500-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       050-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE SC-CONTADOR-PROCESADOS
+                           TO WS-CONTADOR-A-SALTAR
+                       SET WS-REINICIO TO TRUE
+                       DISPLAY 'REINICIANDO DESPUES DE LA SOLICITUD: '
+                           WS-CONTADOR-A-SALTAR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       100-ABRIR-ARCHIVOS.
+           PERFORM 110-LEER-RUNCTL.
+           OPEN INPUT SOLICITANTES-FILE.
+           OPEN I-O CUSTMAST-FILE.
+           IF WS-REINICIO
+               OPEN EXTEND RECHAZOS-FILE
+               OPEN EXTEND DUPLICADOS-FILE
+               OPEN EXTEND PENDIENTES-FILE
+           ELSE
+               OPEN OUTPUT RECHAZOS-FILE
+               OPEN OUTPUT DUPLICADOS-FILE
+               OPEN OUTPUT PENDIENTES-FILE
+           END-IF.
+
+       600-GRABAR-CHECKPOINT.
+           MOVE WS-CONTADOR-SOLICITUDES TO SC-CONTADOR-PROCESADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE STEPCKP-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+
+       110-LEER-RUNCTL.
+           OPEN INPUT RUNCTL-FILE.
+           IF WS-RUNCTL-OK
+               READ RUNCTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RC-EDAD-MINIMA NOT = ZERO
+                           MOVE RC-EDAD-MINIMA TO WS-EDAD-MINIMA
+                       END-IF
+                       IF RC-EDAD-MAXIMA NOT = ZERO
+                           MOVE RC-EDAD-MAXIMA TO WS-EDAD-MAXIMA
+                       END-IF
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF.
+
+       200-LEER-SOLICITANTE.
+           READ SOLICITANTES-FILE
+               AT END SET WS-SOLICITANTES-EOF TO TRUE
+           END-READ.
+           IF NOT WS-SOLICITANTES-EOF
+               ADD 1 TO WS-CONTADOR-SOLICITUDES
+           END-IF.
+
+       250-CARGAR-Y-VALIDAR.
+           SET WS-ES-VALIDO TO TRUE.
+           SET WS-NO-ES-DUPLICADO TO TRUE.
+           INITIALIZE EDAD GENERO DOCUMENTO.
            MOVE INPUT-EDAD TO EDAD.
            MOVE INPUT-GENERO TO GENERO.
-           
+           MOVE SOL-DOCUMENTO TO DOCUMENTO.
+           IF EDAD < WS-EDAD-MINIMA OR EDAD > WS-EDAD-MAXIMA
+               SET WS-ES-INVALIDO TO TRUE
+               MOVE 'EDAD FUERA DE RANGO' TO WS-LR-MOTIVO
+           END-IF.
+           IF GENERO NOT = 'M' AND GENERO NOT = 'F' AND GENERO NOT = 'O'
+               SET WS-ES-INVALIDO TO TRUE
+               MOVE 'GENERO NO VALIDO' TO WS-LR-MOTIVO
+           END-IF.
+           IF WS-ES-VALIDO
+               PERFORM 260-VALIDAR-FECHA-NACIMIENTO
+           END-IF.
+
+       260-VALIDAR-FECHA-NACIMIENTO.
+           MOVE SOL-FN-ANO TO WS-FN-ANO.
+           MOVE SOL-FN-MES TO WS-FN-MES.
+           MOVE SOL-FN-DIA TO WS-FN-DIA.
+           IF WS-FN-MES < 1 OR WS-FN-MES > 12
+               SET WS-ES-INVALIDO TO TRUE
+               MOVE 'FECHA NACIMIENTO INVALIDA' TO WS-LR-MOTIVO
+           ELSE
+               EVALUATE WS-FN-MES
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DIAS-EN-MES
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DIAS-EN-MES
+                   WHEN 2
+                       IF FUNCTION MOD(WS-FN-ANO, 4) = 0
+                          AND (FUNCTION MOD(WS-FN-ANO, 100) NOT = 0
+                               OR FUNCTION MOD(WS-FN-ANO, 400) = 0)
+                           MOVE 29 TO WS-DIAS-EN-MES
+                       ELSE
+                           MOVE 28 TO WS-DIAS-EN-MES
+                       END-IF
+               END-EVALUATE
+               IF WS-FN-DIA < 1 OR WS-FN-DIA > WS-DIAS-EN-MES
+                   SET WS-ES-INVALIDO TO TRUE
+                   MOVE 'FECHA NACIMIENTO INVALIDA' TO WS-LR-MOTIVO
+               END-IF
+           END-IF.
+
+       265-VERIFICAR-EDAD-EXTERNA.
+           SET WS-NO-ES-PENDIENTE TO TRUE.
+           CALL 'AGEVERIF' USING DOCUMENTO EDAD SOL-FECHA-NACIMIENTO
+               WS-EDAD-CONFIRMADA WS-RETORNO-AGEVERIF.
+           IF NOT WS-EDAD-CONFIRMADA-SI
+               SET WS-ES-PENDIENTE TO TRUE
+           END-IF.
+
+       270-VERIFICAR-DUPLICADO.
+           IF DOCUMENTO NOT = SPACES
+               MOVE DOCUMENTO TO CM-DOCUMENTO-IDENTIDAD
+               READ CUSTMAST-FILE KEY IS CM-DOCUMENTO-IDENTIDAD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CM-CUST-NUMBER NOT = SOL-CUST-NUMBER
+                           SET WS-ES-DUPLICADO TO TRUE
+                       END-IF
+               END-READ
+           END-IF.
+
+       300-DAR-DE-ALTA.
+           MOVE SOL-CUST-NUMBER TO CM-CUST-NUMBER.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   MOVE EDAD TO CM-EDAD
+                   MOVE GENERO TO CM-GENERO
+                   MOVE DOCUMENTO TO CM-DOCUMENTO-IDENTIDAD
+                   MOVE WS-FN-ANO TO CM-FN-ANO
+                   MOVE WS-FN-MES TO CM-FN-MES
+                   MOVE WS-FN-DIA TO CM-FN-DIA
+                   SET CM-SOLTERO TO TRUE
+                   WRITE CUSTMAST-RECORD
+                       INVALID KEY
+                           MOVE 'ERROR AL GRABAR SOLICITANTE ' TO
+                               WS-EL-DATO-OFENSOR
+                           MOVE SOL-CUST-NUMBER
+                               TO WS-EL-DATO-OFENSOR(30:6)
+                           CALL 'ERRORLOG' USING WS-EL-PROGRAMA
+                               WS-EL-DATO-OFENSOR
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CONTADOR-ALTAS
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE EDAD TO CM-EDAD
+                   MOVE GENERO TO CM-GENERO
+                   MOVE DOCUMENTO TO CM-DOCUMENTO-IDENTIDAD
+                   MOVE WS-FN-ANO TO CM-FN-ANO
+                   MOVE WS-FN-MES TO CM-FN-MES
+                   MOVE WS-FN-DIA TO CM-FN-DIA
+                   REWRITE CUSTMAST-RECORD
+                       INVALID KEY
+                           MOVE 'ERROR AL ACTUALIZAR SOLICITANTE ' TO
+                               WS-EL-DATO-OFENSOR
+                           MOVE SOL-CUST-NUMBER
+                               TO WS-EL-DATO-OFENSOR(34:6)
+                           CALL 'ERRORLOG' USING WS-EL-PROGRAMA
+                               WS-EL-DATO-OFENSOR
+                   END-REWRITE
+           END-READ.
            DISPLAY EDAD.
            DISPLAY GENERO.
-           
-           STOP RUN.
+           PERFORM 310-ACUMULAR-ESTADISTICA.
+
+       310-ACUMULAR-ESTADISTICA.
+           EVALUATE TRUE
+               WHEN EDAD <= 25
+                   MOVE 1 TO WS-IDX-BRACKET
+               WHEN EDAD <= 35
+                   MOVE 2 TO WS-IDX-BRACKET
+               WHEN EDAD <= 45
+                   MOVE 3 TO WS-IDX-BRACKET
+               WHEN EDAD <= 60
+                   MOVE 4 TO WS-IDX-BRACKET
+               WHEN OTHER
+                   MOVE 5 TO WS-IDX-BRACKET
+           END-EVALUATE.
+           EVALUATE GENERO
+               WHEN 'M'
+                   ADD 1 TO WS-CONTEO-M (WS-IDX-BRACKET)
+               WHEN 'F'
+                   ADD 1 TO WS-CONTEO-F (WS-IDX-BRACKET)
+               WHEN OTHER
+                   ADD 1 TO WS-CONTEO-O (WS-IDX-BRACKET)
+           END-EVALUATE.
+
+       350-RECHAZAR-SOLICITUD.
+           ADD 1 TO WS-CONTADOR-RECHAZOS.
+           MOVE SOL-CUST-NUMBER TO WS-LR-CUST-NUMBER.
+           MOVE EDAD TO WS-LR-EDAD.
+           MOVE GENERO TO WS-LR-GENERO.
+           WRITE RECHAZOS-LINEA FROM WS-LINEA-RECHAZO.
+           MOVE WS-LR-CUST-NUMBER TO WS-EL-DATO-OFENSOR(1:6).
+           MOVE WS-LR-MOTIVO TO WS-EL-DATO-OFENSOR(8:30).
+           CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR.
+
+       360-ENVIAR-A-REVISION.
+           ADD 1 TO WS-CONTADOR-DUPLICADOS.
+           MOVE SOL-CUST-NUMBER TO WS-LD-CUST-NUMBER.
+           MOVE DOCUMENTO TO WS-LD-DOCUMENTO.
+           MOVE CM-CUST-NUMBER TO WS-LD-CUST-EXISTENTE.
+           MOVE 'POSIBLE SOLICITANTE DUPLICADO' TO WS-LD-MOTIVO.
+           WRITE DUPLICADOS-LINEA FROM WS-LINEA-DUPLICADO.
+
+       370-ENVIAR-A-PENDIENTES.
+           ADD 1 TO WS-CONTADOR-PENDIENTES.
+           MOVE SOL-CUST-NUMBER TO WS-LP-CUST-NUMBER.
+           MOVE EDAD TO WS-LP-EDAD-DECLARADA.
+           MOVE DOCUMENTO TO WS-LP-DOCUMENTO.
+           MOVE 'EDAD NO CONFIRMADA POR SERVICIO EXTERNO' TO
+               WS-LP-MOTIVO.
+           WRITE PENDIENTES-LINEA FROM WS-LINEA-PENDIENTE.
+           MOVE WS-LP-CUST-NUMBER TO WS-EL-DATO-OFENSOR(1:6).
+           MOVE WS-LP-MOTIVO TO WS-EL-DATO-OFENSOR(8:32).
+           CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR.
+
+       400-IMPRIMIR-RESUMEN.
+           DISPLAY 'SOLICITUDES PROCESADAS: ' WS-CONTADOR-SOLICITUDES.
+           DISPLAY 'ALTAS REGISTRADAS     : ' WS-CONTADOR-ALTAS.
+           DISPLAY 'SOLICITUDES RECHAZADAS: ' WS-CONTADOR-RECHAZOS.
+           DISPLAY 'SOLICITUDES A REVISION (POSIBLE DUPLICADO): '
+               WS-CONTADOR-DUPLICADOS.
+           DISPLAY 'SOLICITUDES PENDIENTES (EDAD NO CONFIRMADA): '
+               WS-CONTADOR-PENDIENTES.
+
+       450-IMPRIMIR-ESTADISTICAS.
+           DISPLAY 'DISTRIBUCION POR EDAD Y GENERO'.
+           DISPLAY '  18-25 : M ' WS-CONTEO-M (1)
+               '  F ' WS-CONTEO-F (1) '  O ' WS-CONTEO-O (1).
+           DISPLAY '  26-35 : M ' WS-CONTEO-M (2)
+               '  F ' WS-CONTEO-F (2) '  O ' WS-CONTEO-O (2).
+           DISPLAY '  36-45 : M ' WS-CONTEO-M (3)
+               '  F ' WS-CONTEO-F (3) '  O ' WS-CONTEO-O (3).
+           DISPLAY '  46-60 : M ' WS-CONTEO-M (4)
+               '  F ' WS-CONTEO-F (4) '  O ' WS-CONTEO-O (4).
+           DISPLAY '  61+   : M ' WS-CONTEO-M (5)
+               '  F ' WS-CONTEO-F (5) '  O ' WS-CONTEO-O (5).
+
+       500-CERRAR-ARCHIVOS.
+           CLOSE SOLICITANTES-FILE.
+           CLOSE CUSTMAST-FILE.
+           CLOSE RECHAZOS-FILE.
+           CLOSE DUPLICADOS-FILE.
+           CLOSE PENDIENTES-FILE.
        END PROGRAM VERBOS-BASICOS.
