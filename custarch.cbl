@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTARCH.
+      *****************************************************************
+      *  Job periodico de retencion: mueve del maestro de clientes vivo
+      *  a un archivo historico a los clientes marcados inactivos que
+      *  ya llevan mas dias inactivos que RC-DIAS-RETENCION, para que
+      *  el proceso diario no tenga que arrastrar poblacion cerrada de
+      *  anos atras en cada pasada.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT ARCHIVO-FILE ASSIGN TO "CUSTARCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVO-STATUS.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       FD  ARCHIVO-FILE.
+       01  ARCHIVO-REGISTRO            PIC X(50).
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS       PIC X(2).
+           88 WS-CUSTMAST-OK           VALUE '00'.
+           88 WS-CUSTMAST-EOF          VALUE '10'.
+       01 WS-ARCHIVO-STATUS        PIC X(2).
+           88 WS-ARCHIVO-OK            VALUE '00'.
+       01 WS-RUNCTL-STATUS         PIC X(2).
+           88 WS-RUNCTL-OK             VALUE '00'.
+       01 WS-DIAS-RETENCION         PIC 9(5) VALUE 365.
+       01 WS-FECHA-PROCESO.
+           05  WS-FP-ANO             PIC 9(4).
+           05  WS-FP-MES             PIC 9(2).
+           05  WS-FP-DIA             PIC 9(2).
+       01 WS-DIAS-INACTIVO          PIC S9(9).
+       01 WS-RETORNO-DATEUTIL       PIC 9(2).
+       01 WS-FECHA-FORMATEADA       PIC X(10).
+       01 WS-CONTADOR-EVALUADOS     PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-ARCHIVADOS    PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-CLIENTE.
+           PERFORM UNTIL WS-CUSTMAST-EOF
+               PERFORM 300-EVALUAR-RETENCION
+               PERFORM 200-LEER-CLIENTE
+           END-PERFORM.
+           PERFORM 500-IMPRIMIR-RESUMEN.
+           PERFORM 600-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       100-ABRIR-ARCHIVOS.
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+           PERFORM 110-LEER-RUNCTL.
+           OPEN I-O CUSTMAST-FILE.
+           OPEN EXTEND ARCHIVO-FILE.
+
+       110-LEER-RUNCTL.
+           OPEN INPUT RUNCTL-FILE.
+           IF WS-RUNCTL-OK
+               READ RUNCTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RC-FECHA-DEMO NOT = ZERO
+                           MOVE RC-FD-ANO TO WS-FP-ANO
+                           MOVE RC-FD-MES TO WS-FP-MES
+                           MOVE RC-FD-DIA TO WS-FP-DIA
+                       END-IF
+                       IF RC-DIAS-RETENCION NOT = ZERO
+                           MOVE RC-DIAS-RETENCION TO WS-DIAS-RETENCION
+                       END-IF
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF.
+
+       200-LEER-CLIENTE.
+           READ CUSTMAST-FILE NEXT
+               AT END SET WS-CUSTMAST-EOF TO TRUE
+           END-READ.
+
+       300-EVALUAR-RETENCION.
+           IF CM-CLIENTE-INACTIVO
+               ADD 1 TO WS-CONTADOR-EVALUADOS
+               CALL 'DATEUTIL' USING '2' WS-FECHA-PROCESO
+                   CM-FECHA-INACTIVO WS-FECHA-FORMATEADA
+                   WS-DIAS-INACTIVO WS-RETORNO-DATEUTIL
+               IF FUNCTION ABS(WS-DIAS-INACTIVO) > WS-DIAS-RETENCION
+                   PERFORM 310-ARCHIVAR-CLIENTE
+               END-IF
+           END-IF.
+
+       310-ARCHIVAR-CLIENTE.
+           WRITE ARCHIVO-REGISTRO FROM CUSTMAST-RECORD.
+           DELETE CUSTMAST-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'NO SE PUDO ARCHIVAR CLIENTE: '
+                       CM-CUST-NUMBER
+           END-DELETE.
+           ADD 1 TO WS-CONTADOR-ARCHIVADOS.
+
+       500-IMPRIMIR-RESUMEN.
+           DISPLAY 'RETENCION Y ARCHIVO DE MAESTRO DE CLIENTES'.
+           DISPLAY 'CLIENTES INACTIVOS EVALUADOS: '
+               WS-CONTADOR-EVALUADOS.
+           DISPLAY 'CLIENTES ARCHIVADOS         : '
+               WS-CONTADOR-ARCHIVADOS.
+
+       600-CERRAR-ARCHIVOS.
+           CLOSE CUSTMAST-FILE.
+           CLOSE ARCHIVO-FILE.
+       END PROGRAM CUSTARCH.
