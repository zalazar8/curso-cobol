@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRORLOG.
+      *****************************************************************
+      *  Bitacora comun de errores/excepciones.  Cada programa por
+      *  lotes del ciclo nocturno (ver jcl/NIGHTLY.jcl) llama a este
+      *  subprograma cuando detecta una condicion invalida, en vez de
+      *  limitarse a un DISPLAY que solo queda en el log del job.
+      *  Abre, escribe y cierra el archivo compartido en cada llamada,
+      *  igual que 600-GRABAR-CHECKPOINT en RESTA-NEGATIVO.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRORLOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERRORLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRORLOG-FILE.
+           COPY ERRORLOG.
+       WORKING-STORAGE SECTION.
+       01 WS-ERRORLOG-STATUS       PIC X(2).
+           88 WS-ERRORLOG-OK       VALUE '00'.
+       LINKAGE SECTION.
+       01 LK-PROGRAMA               PIC X(8).
+       01 LK-DATO-OFENSOR           PIC X(40).
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-DATO-OFENSOR.
+       PROCEDIMIENTO-PRINCIPAL.
+           OPEN EXTEND ERRORLOG-FILE.
+           MOVE LK-PROGRAMA TO EL-PROGRAMA.
+           ACCEPT EL-FECHA FROM DATE YYYYMMDD.
+           ACCEPT EL-HORA FROM TIME.
+           MOVE LK-DATO-OFENSOR TO EL-DATO-OFENSOR.
+           WRITE ERRORLOG-REGISTRO.
+           CLOSE ERRORLOG-FILE.
+           GOBACK.
+       END PROGRAM ERRORLOG.
