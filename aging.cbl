@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANDAT-FILE ASSIGN TO "TRANDAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANDAT-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "AGINGRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANDAT-FILE.
+           COPY TRANDAT.
+       FD  REPORTE-FILE.
+       01  REPORTE-LINEA           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-TRANDAT-STATUS        PIC X(2).
+           88 WS-TRANDAT-OK        VALUE '00'.
+           88 WS-TRANDAT-EOF       VALUE '10'.
+       01 WS-REPORTE-STATUS        PIC X(2).
+           88 WS-REPORTE-OK        VALUE '00'.
+       01 WS-HOY.
+           05 WS-HOY-ANO           PIC 9(4).
+           05 WS-HOY-MES           PIC 9(2).
+           05 WS-HOY-DIA           PIC 9(2).
+       01 WS-DIAS-TRANSCURRIDOS    PIC S9(9).
+       01 WS-RETORNO-DATEUTIL      PIC 9(2).
+       01 WS-FECHA-FORMATEADA      PIC X(10).
+       01 WS-CONTADOR-0-30         PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-31-60        PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-61-90        PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-MAS-90       PIC 9(7) VALUE ZERO.
+       01 WS-LINEA-DETALLE.
+           05  WS-LD-DESCRIPCION   PIC X(30).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-DIAS          PIC ZZZZ9.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-CUBETA        PIC X(10).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-IMPORTE       PIC -Z(6)9.99.
+       PROCEDURE DIVISION.
+       PROCEDIMIENTO-PRINCIPAL.
+           ACCEPT WS-HOY FROM DATE YYYYMMDD.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-TRANDAT.
+           PERFORM UNTIL WS-TRANDAT-EOF
+               IF TD-ABIERTO
+                   PERFORM 300-CLASIFICAR-ITEM
+               END-IF
+               PERFORM 200-LEER-TRANDAT
+           END-PERFORM.
+           PERFORM 400-IMPRIMIR-RESUMEN.
+           PERFORM 500-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       100-ABRIR-ARCHIVOS.
+           OPEN INPUT TRANDAT-FILE.
+           OPEN OUTPUT REPORTE-FILE.
+
+       200-LEER-TRANDAT.
+           READ TRANDAT-FILE
+               AT END SET WS-TRANDAT-EOF TO TRUE
+           END-READ.
+
+       300-CLASIFICAR-ITEM.
+           CALL 'DATEUTIL' USING '2' WS-HOY TD-FECHA-EFECTIVA
+               WS-FECHA-FORMATEADA WS-DIAS-TRANSCURRIDOS
+               WS-RETORNO-DATEUTIL.
+           COMPUTE WS-DIAS-TRANSCURRIDOS =
+               FUNCTION ABS(WS-DIAS-TRANSCURRIDOS).
+           MOVE TD-DESC-TEXTO TO WS-LD-DESCRIPCION.
+           MOVE WS-DIAS-TRANSCURRIDOS TO WS-LD-DIAS.
+           MOVE TD-IMPORTE TO WS-LD-IMPORTE.
+           EVALUATE TRUE
+               WHEN WS-DIAS-TRANSCURRIDOS <= 30
+                   MOVE '0-30'    TO WS-LD-CUBETA
+                   ADD 1 TO WS-CONTADOR-0-30
+               WHEN WS-DIAS-TRANSCURRIDOS <= 60
+                   MOVE '31-60'   TO WS-LD-CUBETA
+                   ADD 1 TO WS-CONTADOR-31-60
+               WHEN WS-DIAS-TRANSCURRIDOS <= 90
+                   MOVE '61-90'   TO WS-LD-CUBETA
+                   ADD 1 TO WS-CONTADOR-61-90
+               WHEN OTHER
+                   MOVE '90+'     TO WS-LD-CUBETA
+                   ADD 1 TO WS-CONTADOR-MAS-90
+           END-EVALUATE.
+           WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE.
+
+       400-IMPRIMIR-RESUMEN.
+           DISPLAY 'REPORTE DE ANTIGUEDAD DE SALDOS'.
+           DISPLAY '  0-30 DIAS : ' WS-CONTADOR-0-30.
+           DISPLAY ' 31-60 DIAS : ' WS-CONTADOR-31-60.
+           DISPLAY ' 61-90 DIAS : ' WS-CONTADOR-61-90.
+           DISPLAY '   90+ DIAS : ' WS-CONTADOR-MAS-90.
+
+       500-CERRAR-ARCHIVOS.
+           CLOSE TRANDAT-FILE.
+           CLOSE REPORTE-FILE.
+       END PROGRAM AGING.
