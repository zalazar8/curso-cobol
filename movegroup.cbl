@@ -1,6 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM-MOVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-FILE ASSIGN TO "MOVEIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT SALIDA-FILE ASSIGN TO "MOVEOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "MOVERPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+           SELECT EXCEPCION-FILE ASSIGN TO "MOVEEXC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCION-STATUS.
+           SELECT SUSPENSO-FILE ASSIGN TO "MOVESUSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSO-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "MOVECKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      *  ENTRADA-FILE/SALIDA-FILE se leen y escriben en bloques de 50
+      *  registros fisicos por E/S en vez de un registro por vuelta,
+      *  para que un corte nocturno de decenas de miles de nombres no
+      *  pague un round trip de E/S por registro.
+      *****************************************************************
+       FD  ENTRADA-FILE
+           BLOCK CONTAINS 50 RECORDS.
+       01  ENTRADA-REGISTRO.
+           05  IN-A                PIC X(10).
+           05  IN-B                PIC X(8).
+           05  IN-C                PIC 9(8).
+           05  IN-D                PIC 9(5).
+       FD  SALIDA-FILE
+           BLOCK CONTAINS 50 RECORDS.
+       01  SALIDA-REGISTRO         PIC X(32).
+       FD  REPORTE-FILE.
+       01  REPORTE-LINEA           PIC X(100).
+       FD  EXCEPCION-FILE.
+       01  EXCEPCION-LINEA         PIC X(80).
+       FD  SUSPENSO-FILE.
+       01  SUSPENSO-LINEA          PIC X(80).
+       FD  CHECKPOINT-FILE.
+           COPY STEPCKP.
        WORKING-STORAGE SECTION.
        77 WS-A PIC X(10).
        77 WS-B PIC X(8).
@@ -14,18 +60,244 @@
            02 WS-AA PIC X(12).
            02 WS-BB PIC A(10).
            02 WS-CC PIC X(10).
+       01 WS-ENTRADA-STATUS        PIC X(2).
+           88 WS-ENTRADA-OK        VALUE '00'.
+           88 WS-ENTRADA-EOF       VALUE '10'.
+       01 WS-SALIDA-STATUS         PIC X(2).
+           88 WS-SALIDA-OK         VALUE '00'.
+       01 WS-REPORTE-STATUS        PIC X(2).
+           88 WS-REPORTE-OK        VALUE '00'.
+       01 WS-EXCEPCION-STATUS      PIC X(2).
+           88 WS-EXCEPCION-OK      VALUE '00'.
+       01 WS-SUSPENSO-STATUS       PIC X(2).
+           88 WS-SUSPENSO-OK       VALUE '00'.
+       01 WS-CHECKPOINT-STATUS     PIC X(2).
+           88 WS-CHECKPOINT-OK     VALUE '00'.
+       01 WS-CONTADOR-A-SALTAR     PIC 9(7) VALUE ZERO.
+       01 WS-HAY-CHECKPOINT        PIC X(1) VALUE 'N'.
+           88 WS-REINICIO          VALUE 'S'.
+       01 WS-EL-PROGRAMA           PIC X(8) VALUE 'PGMMOVE'.
+       01 WS-EL-DATO-OFENSOR       PIC X(40) VALUE SPACES.
+       01 WS-CONTADOR-REGISTROS    PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-DIFERENCIAS  PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-RECHAZOS     PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-SUSPENSO     PIC 9(7) VALUE ZERO.
+       01 WS-REGISTRO-VALIDO       PIC X(1) VALUE 'S'.
+           88 WS-ES-VALIDO         VALUE 'S'.
+           88 WS-ES-INVALIDO       VALUE 'N'.
+      *****************************************************************
+      *  Tabla de referencia de nombres validos (apellidos aceptados)
+      *  usada por 270-VALIDAR-REFERENCIA antes de armar WS-GRP1/GRP2.
+      *****************************************************************
+       01 WS-TABLA-REF-INIT.
+           05  FILLER              PIC X(10) VALUE 'GARCIA'.
+           05  FILLER              PIC X(10) VALUE 'MARTINEZ'.
+           05  FILLER              PIC X(10) VALUE 'RODRIGUEZ'.
+           05  FILLER              PIC X(10) VALUE 'LOPEZ'.
+           05  FILLER              PIC X(10) VALUE 'GONZALEZ'.
+       01 WS-TABLA-REF REDEFINES WS-TABLA-REF-INIT.
+           05  WS-TR-NOMBRE        PIC X(10) OCCURS 5 TIMES.
+       01 WS-IDX-REF               PIC 9(2).
+       01 WS-VALOR-BUSCADO         PIC X(10).
+       01 WS-VALOR-ENCONTRADO      PIC X(1) VALUE 'N'.
+           88 WS-VALOR-EN-REFERENCIA VALUE 'S'.
+       01 WS-LINEA-EXCEPCION.
+           05  WS-LE-NUMERO        PIC ZZZZZZ9.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LE-CAMPO         PIC X(2).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LE-VALOR         PIC X(10).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LE-MOTIVO        PIC X(30).
+       01 WS-LINEA-DETALLE.
+           05  WS-LD-NUMERO        PIC ZZZZZZ9.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-AA1           PIC X(12).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-LD-AA2           PIC X(12).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-LD-BB1           PIC X(10).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-LD-BB2           PIC X(10).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-LD-CC1           PIC X(10).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-LD-CC2           PIC X(10).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  WS-LD-RESULTADO     PIC X(9).
        PROCEDURE DIVISION.
        PROCEDIMIENTO-PRINCIPAL.
-           ACCEPT WS-A.
-           ACCEPT WS-B.
-           ACCEPT WS-C.
-           ACCEPT WS-D.
+           PERFORM 050-LEER-CHECKPOINT.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-ENTRADA.
+           PERFORM UNTIL WS-ENTRADA-EOF
+               ADD 1 TO WS-CONTADOR-REGISTROS
+               IF WS-REINICIO
+                  AND WS-CONTADOR-REGISTROS NOT > WS-CONTADOR-A-SALTAR
+                   CONTINUE
+               ELSE
+                   MOVE IN-A TO WS-A
+                   MOVE IN-B TO WS-B
+                   MOVE IN-C TO WS-C
+                   MOVE IN-D TO WS-D
+                   PERFORM 250-VALIDAR-CAMPOS
+                   IF WS-ES-VALIDO
+                       PERFORM 270-VALIDAR-REFERENCIA
+                   END-IF
+                   IF WS-ES-VALIDO
+                       PERFORM 300-ARMAR-GRUPOS
+                       PERFORM 400-ESCRIBIR-SALIDA
+                       PERFORM 450-COMPARAR-GRUPOS
+                   ELSE
+                       ADD 1 TO WS-CONTADOR-RECHAZOS
+                   END-IF
+                   PERFORM 600-GRABAR-CHECKPOINT
+               END-IF
+               PERFORM 200-LEER-ENTRADA
+           END-PERFORM.
+           PERFORM 500-CERRAR-ARCHIVOS.
+           DISPLAY 'REGISTROS PROCESADOS: ' WS-CONTADOR-REGISTROS.
+           DISPLAY 'DIFERENCIAS GRP1/GRP2: ' WS-CONTADOR-DIFERENCIAS.
+           DISPLAY 'REGISTROS RECHAZADOS: ' WS-CONTADOR-RECHAZOS.
+           DISPLAY 'REGISTROS EN SUSPENSO: ' WS-CONTADOR-SUSPENSO.
+           STOP RUN.
+
+       050-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE SC-CONTADOR-PROCESADOS
+                           TO WS-CONTADOR-A-SALTAR
+                       SET WS-REINICIO TO TRUE
+                       DISPLAY 'REINICIANDO DESPUES DEL REGISTRO: '
+                           WS-CONTADOR-A-SALTAR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENTRADA-FILE.
+           IF WS-REINICIO
+               OPEN EXTEND SALIDA-FILE
+               OPEN EXTEND REPORTE-FILE
+               OPEN EXTEND EXCEPCION-FILE
+               OPEN EXTEND SUSPENSO-FILE
+           ELSE
+               OPEN OUTPUT SALIDA-FILE
+               OPEN OUTPUT REPORTE-FILE
+               OPEN OUTPUT EXCEPCION-FILE
+               OPEN OUTPUT SUSPENSO-FILE
+           END-IF.
+
+       600-GRABAR-CHECKPOINT.
+           MOVE WS-CONTADOR-REGISTROS TO SC-CONTADOR-PROCESADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE STEPCKP-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+
+       200-LEER-ENTRADA.
+           READ ENTRADA-FILE
+               AT END SET WS-ENTRADA-EOF TO TRUE
+           END-READ.
+
+       250-VALIDAR-CAMPOS.
+           SET WS-ES-VALIDO TO TRUE.
+           IF WS-A = SPACES OR WS-A IS NOT ALPHABETIC
+               SET WS-ES-INVALIDO TO TRUE
+               MOVE 'WS-A' TO WS-LE-CAMPO
+               MOVE WS-A TO WS-LE-VALOR
+               MOVE 'NOMBRE INVALIDO O EN BLANCO' TO WS-LE-MOTIVO
+               PERFORM 260-ESCRIBIR-EXCEPCION
+           END-IF.
+           IF WS-B = SPACES OR WS-B IS NOT ALPHABETIC
+               SET WS-ES-INVALIDO TO TRUE
+               MOVE 'WS-B' TO WS-LE-CAMPO
+               MOVE WS-B TO WS-LE-VALOR
+               MOVE 'NOMBRE INVALIDO O EN BLANCO' TO WS-LE-MOTIVO
+               PERFORM 260-ESCRIBIR-EXCEPCION
+           END-IF.
+
+       260-ESCRIBIR-EXCEPCION.
+           MOVE WS-CONTADOR-REGISTROS TO WS-LE-NUMERO.
+           WRITE EXCEPCION-LINEA FROM WS-LINEA-EXCEPCION.
+           MOVE WS-LE-CAMPO TO WS-EL-DATO-OFENSOR.
+           MOVE WS-LE-VALOR TO WS-EL-DATO-OFENSOR(4:10).
+           MOVE WS-LE-MOTIVO TO WS-EL-DATO-OFENSOR(15:26).
+           CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR.
+
+       270-VALIDAR-REFERENCIA.
+           MOVE WS-A TO WS-VALOR-BUSCADO.
+           PERFORM 271-BUSCAR-EN-TABLA-REF.
+           IF WS-VALOR-EN-REFERENCIA
+               MOVE WS-B TO WS-VALOR-BUSCADO
+               PERFORM 271-BUSCAR-EN-TABLA-REF
+           END-IF.
+           IF NOT WS-VALOR-EN-REFERENCIA
+               SET WS-ES-INVALIDO TO TRUE
+               PERFORM 280-ENVIAR-A-SUSPENSO
+           END-IF.
+
+       271-BUSCAR-EN-TABLA-REF.
+           MOVE 'N' TO WS-VALOR-ENCONTRADO.
+           PERFORM VARYING WS-IDX-REF FROM 1 BY 1
+               UNTIL WS-IDX-REF > 5
+               IF WS-TR-NOMBRE(WS-IDX-REF) = WS-VALOR-BUSCADO
+                   SET WS-VALOR-EN-REFERENCIA TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       280-ENVIAR-A-SUSPENSO.
+           ADD 1 TO WS-CONTADOR-SUSPENSO.
+           MOVE WS-CONTADOR-REGISTROS TO WS-LE-NUMERO.
+           MOVE 'REF' TO WS-LE-CAMPO.
+           MOVE WS-VALOR-BUSCADO TO WS-LE-VALOR.
+           MOVE 'NO ESTA EN TABLA DE REFERENCIA' TO WS-LE-MOTIVO.
+           WRITE SUSPENSO-LINEA FROM WS-LINEA-EXCEPCION.
+           MOVE WS-LE-CAMPO TO WS-EL-DATO-OFENSOR.
+           MOVE WS-LE-VALOR TO WS-EL-DATO-OFENSOR(4:10).
+           MOVE WS-LE-MOTIVO TO WS-EL-DATO-OFENSOR(15:26).
+           CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR.
+
+       300-ARMAR-GRUPOS.
            MOVE WS-A TO WS-AA OF WS-GRP1.
-           MOVE WS-B TO WS-BB OF WS-GRP2.
+           MOVE WS-B TO WS-BB OF WS-GRP1.
            MOVE WS-C TO WS-CC OF WS-GRP1.
-           MOVE WS-D TO WS-CC OF WS-GRP2.
-           DISPLAY WS-A, WS-B, WS-C, WS-D.
-           DISPLAY WS-GRP1.
-           DISPLAY WS-GRP2.
-           STOP RUN.
+
+       400-ESCRIBIR-SALIDA.
+           WRITE SALIDA-REGISTRO FROM WS-GRP1.
+
+      *****************************************************************
+      *  WS-GRP2 conserva el grupo armado para el registro anterior,
+      *  asi 450-COMPARAR-GRUPOS detecta duplicados consecutivos en
+      *  MOVERPT en vez de comparar dos copias del mismo registro.
+      *****************************************************************
+       450-COMPARAR-GRUPOS.
+           MOVE WS-CONTADOR-REGISTROS TO WS-LD-NUMERO.
+           MOVE WS-AA OF WS-GRP1 TO WS-LD-AA1.
+           MOVE WS-AA OF WS-GRP2 TO WS-LD-AA2.
+           MOVE WS-BB OF WS-GRP1 TO WS-LD-BB1.
+           MOVE WS-BB OF WS-GRP2 TO WS-LD-BB2.
+           MOVE WS-CC OF WS-GRP1 TO WS-LD-CC1.
+           MOVE WS-CC OF WS-GRP2 TO WS-LD-CC2.
+           IF WS-AA OF WS-GRP1 = WS-AA OF WS-GRP2
+              AND WS-BB OF WS-GRP1 = WS-BB OF WS-GRP2
+              AND WS-CC OF WS-GRP1 = WS-CC OF WS-GRP2
+               MOVE 'IGUAL'      TO WS-LD-RESULTADO
+           ELSE
+               MOVE 'DIFERENTE' TO WS-LD-RESULTADO
+               ADD 1 TO WS-CONTADOR-DIFERENCIAS
+           END-IF.
+           WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE.
+           MOVE WS-GRP1 TO WS-GRP2.
+
+       500-CERRAR-ARCHIVOS.
+           CLOSE ENTRADA-FILE.
+           CLOSE SALIDA-FILE.
+           CLOSE REPORTE-FILE.
+           CLOSE EXCEPCION-FILE.
+           CLOSE SUSPENSO-FILE.
        END PROGRAM PGM-MOVE.
+
