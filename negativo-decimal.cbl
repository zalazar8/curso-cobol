@@ -1,15 +1,236 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NEGATIVO-DECIMAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES-FILE ASSIGN TO "NEGIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACCIONES-STATUS.
+           SELECT EXCEPCION-FILE ASSIGN TO "NEGEXC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCION-STATUS.
+           SELECT GL-FILE ASSIGN TO "NEGGL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "NEGCKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUST-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACCIONES-FILE.
+       01  TRANSACCIONES-REGISTRO.
+           05  TR-NUM1             PIC S9(4).
+           05  TR-NUM2             PIC S9(4).
+           05  TR-CUENTA           PIC X(6).
+           05  TR-MONEDA           PIC X(3).
+       FD  EXCEPCION-FILE.
+       01  EXCEPCION-LINEA         PIC X(60).
+       FD  GL-FILE.
+       01  GL-REGISTRO.
+           05  GL-FECHA            PIC 9(8).
+           05  GL-CUENTA           PIC X(6).
+           05  GL-IMPORTE          PIC S9(7)V999.
+       FD  CHECKPOINT-FILE.
+           COPY STEPCKP.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC S99V99.
-       01 NUM2 PIC S99V99.
-       01 RESULTADO PIC S999V99.
+       01 NUM1 PIC S9(4)V9(3).
+       01 NUM2 PIC S9(4)V9(3).
+       01 RESULTADO PIC S9(7)V999.
+       01 WS-TABLA-MONEDAS-INIT.
+           05  FILLER              PIC X(4) VALUE 'USD2'.
+           05  FILLER              PIC X(4) VALUE 'EUR2'.
+           05  FILLER              PIC X(4) VALUE 'GBP2'.
+           05  FILLER              PIC X(4) VALUE 'JPY0'.
+           05  FILLER              PIC X(4) VALUE 'BHD3'.
+       01 WS-TABLA-MONEDAS REDEFINES WS-TABLA-MONEDAS-INIT.
+           05  WS-TM-ENTRADA       OCCURS 5 TIMES.
+               10  WS-TM-CODIGO    PIC X(3).
+               10  WS-TM-DECIMALES PIC 9(1).
+       01 WS-IDX-MONEDA            PIC 9(2).
+       01 WS-DECIMALES-MONEDA      PIC 9(1) VALUE 2.
+       01 WS-ESCALA-MONEDA         PIC 9(4) VALUE 100.
+       01 WS-TRANSACCIONES-STATUS  PIC X(2).
+           88 WS-TRANSACCIONES-OK  VALUE '00'.
+           88 WS-TRANSACCIONES-EOF VALUE '10'.
+       01 WS-EXCEPCION-STATUS      PIC X(2).
+           88 WS-EXCEPCION-OK      VALUE '00'.
+       01 WS-GL-STATUS             PIC X(2).
+           88 WS-GL-OK             VALUE '00'.
+       01 WS-CHECKPOINT-STATUS     PIC X(2).
+           88 WS-CHECKPOINT-OK     VALUE '00'.
+       01 WS-CUSTMAST-STATUS       PIC X(2).
+           88 WS-CUSTMAST-OK       VALUE '00'.
+       01 WS-CONTADOR-A-SALTAR     PIC 9(7) VALUE ZERO.
+       01 WS-HAY-CHECKPOINT        PIC X(1) VALUE 'N'.
+           88 WS-REINICIO          VALUE 'S'.
+       01 WS-EL-PROGRAMA           PIC X(8) VALUE 'NEGDEC'.
+       01 WS-EL-DATO-OFENSOR       PIC X(40) VALUE SPACES.
+       01 WS-FECHA-PROCESO         PIC 9(8).
+       01 WS-BALANCE-ACUMULADO     PIC S9(7)V999 VALUE ZERO.
+       01 WS-CONTADOR-TRANSACCIONES PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-EXCEPCIONES  PIC 9(7) VALUE ZERO.
+       01 WS-LINEA-EXCEPCION.
+           05  WS-LE-NUMERO        PIC ZZZZZZ9.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LE-NUM1          PIC -ZZZZ.999.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LE-NUM2          PIC -ZZZZ.999.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LE-MOTIVO        PIC X(30).
        PROCEDURE DIVISION.
        PROCEDIMIENTO-PRINCIPAL.
-           MOVE -10.15 TO NUM1.
-           MOVE -5.10 TO NUM2.
-           COMPUTE RESULTADO = NUM1 - NUM2.
-           DISPLAY RESULTADO.
+           PERFORM 050-LEER-CHECKPOINT.
+           PERFORM 100-ABRIR-ARCHIVO.
+           PERFORM 200-LEER-TRANSACCION.
+           PERFORM UNTIL WS-TRANSACCIONES-EOF
+               ADD 1 TO WS-CONTADOR-TRANSACCIONES
+               IF WS-REINICIO
+                  AND WS-CONTADOR-TRANSACCIONES
+                      NOT > WS-CONTADOR-A-SALTAR
+                   CONTINUE
+               ELSE
+                   PERFORM 300-PROCESAR-TRANSACCION
+                   PERFORM 600-GRABAR-CHECKPOINT
+               END-IF
+               PERFORM 200-LEER-TRANSACCION
+           END-PERFORM.
+           PERFORM 400-CERRAR-ARCHIVO.
+           PERFORM 500-IMPRIMIR-TRAILER.
            STOP RUN.
+
+       050-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE SC-CONTADOR-PROCESADOS
+                           TO WS-CONTADOR-A-SALTAR
+                       SET WS-REINICIO TO TRUE
+                       DISPLAY 'REINICIANDO DESPUES DE LA TRANSACCION: '
+                           WS-CONTADOR-A-SALTAR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       100-ABRIR-ARCHIVO.
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+           OPEN INPUT TRANSACCIONES-FILE.
+           OPEN I-O CUSTMAST-FILE.
+           IF WS-REINICIO
+               OPEN EXTEND EXCEPCION-FILE
+               OPEN EXTEND GL-FILE
+           ELSE
+               OPEN OUTPUT EXCEPCION-FILE
+               OPEN OUTPUT GL-FILE
+           END-IF.
+
+       600-GRABAR-CHECKPOINT.
+           MOVE WS-CONTADOR-TRANSACCIONES TO SC-CONTADOR-PROCESADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE STEPCKP-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+
+       200-LEER-TRANSACCION.
+           READ TRANSACCIONES-FILE
+               AT END SET WS-TRANSACCIONES-EOF TO TRUE
+           END-READ.
+
+       300-PROCESAR-TRANSACCION.
+           PERFORM 305-BUSCAR-DECIMALES-MONEDA.
+           COMPUTE NUM1 = TR-NUM1 / WS-ESCALA-MONEDA.
+           COMPUTE NUM2 = TR-NUM2 / WS-ESCALA-MONEDA.
+           COMPUTE RESULTADO = NUM1 - NUM2
+               ON SIZE ERROR
+                   PERFORM 310-REGISTRAR-EXCEPCION
+               NOT ON SIZE ERROR
+                   ADD RESULTADO TO WS-BALANCE-ACUMULADO
+                   DISPLAY 'TRANSACCION ' WS-CONTADOR-TRANSACCIONES
+                       ': RESULTADO = ' RESULTADO
+                       ' BALANCE = ' WS-BALANCE-ACUMULADO
+                   PERFORM 320-ESCRIBIR-GL
+                   PERFORM 330-ACTUALIZAR-BALANCE-CLIENTE
+           END-COMPUTE.
+
+       305-BUSCAR-DECIMALES-MONEDA.
+           MOVE 2 TO WS-DECIMALES-MONEDA.
+           PERFORM VARYING WS-IDX-MONEDA FROM 1 BY 1
+               UNTIL WS-IDX-MONEDA > 5
+               IF WS-TM-CODIGO(WS-IDX-MONEDA) = TR-MONEDA
+                   MOVE WS-TM-DECIMALES(WS-IDX-MONEDA)
+                       TO WS-DECIMALES-MONEDA
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-ESCALA-MONEDA = 10 ** WS-DECIMALES-MONEDA.
+
+       320-ESCRIBIR-GL.
+           MOVE WS-FECHA-PROCESO TO GL-FECHA.
+           MOVE TR-CUENTA TO GL-CUENTA.
+           MOVE RESULTADO TO GL-IMPORTE.
+           WRITE GL-REGISTRO.
+
+      *****************************************************************
+      *  Mantiene CM-BALANCE al dia con cada transaccion posteada, que
+      *  es contra lo que RECONGL concilia la alimentacion de GL-FILE.
+      *  Una cuenta sin maestro no detiene el posteo al GL (RECONGL ya
+      *  la reporta como CUENTA SIN MAESTRO), solo se salta el balance.
+      *****************************************************************
+       330-ACTUALIZAR-BALANCE-CLIENTE.
+           MOVE TR-CUENTA TO CM-CUST-NUMBER.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   MOVE TR-CUENTA TO WS-EL-DATO-OFENSOR(1:6)
+                   MOVE 'CUENTA SIN MAESTRO, SIN BALANCE'
+                       TO WS-LE-MOTIVO
+                   MOVE WS-LE-MOTIVO TO WS-EL-DATO-OFENSOR(8:30)
+                   CALL 'ERRORLOG' USING WS-EL-PROGRAMA
+                       WS-EL-DATO-OFENSOR
+               NOT INVALID KEY
+                   ADD RESULTADO TO CM-BALANCE
+                   REWRITE CUSTMAST-RECORD
+                       INVALID KEY
+                           MOVE TR-CUENTA TO WS-EL-DATO-OFENSOR(1:6)
+                           MOVE 'ERROR AL ACTUALIZAR BALANCE'
+                               TO WS-LE-MOTIVO
+                           MOVE WS-LE-MOTIVO
+                               TO WS-EL-DATO-OFENSOR(8:30)
+                           CALL 'ERRORLOG' USING WS-EL-PROGRAMA
+                               WS-EL-DATO-OFENSOR
+                   END-REWRITE
+           END-READ.
+
+       310-REGISTRAR-EXCEPCION.
+           ADD 1 TO WS-CONTADOR-EXCEPCIONES.
+           MOVE WS-CONTADOR-TRANSACCIONES TO WS-LE-NUMERO.
+           MOVE NUM1 TO WS-LE-NUM1.
+           MOVE NUM2 TO WS-LE-NUM2.
+           MOVE 'DESBORDAMIENTO EN RESULTADO' TO WS-LE-MOTIVO.
+           WRITE EXCEPCION-LINEA FROM WS-LINEA-EXCEPCION.
+           DISPLAY 'TRANSACCION ' WS-CONTADOR-TRANSACCIONES
+               ' RECHAZADA POR DESBORDAMIENTO'.
+           MOVE TR-CUENTA TO WS-EL-DATO-OFENSOR(1:6).
+           MOVE WS-LE-MOTIVO TO WS-EL-DATO-OFENSOR(8:30).
+           CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR.
+
+       400-CERRAR-ARCHIVO.
+           CLOSE TRANSACCIONES-FILE.
+           CLOSE CUSTMAST-FILE.
+           CLOSE EXCEPCION-FILE.
+           CLOSE GL-FILE.
+
+       500-IMPRIMIR-TRAILER.
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'TOTAL TRANSACCIONES PROCESADAS: '
+               WS-CONTADOR-TRANSACCIONES.
+           DISPLAY 'TRANSACCIONES CON DESBORDAMIENTO: '
+               WS-CONTADOR-EXCEPCIONES.
+           DISPLAY 'BALANCE FINAL: ' WS-BALANCE-ACUMULADO.
        END PROGRAM NEGATIVO-DECIMAL.
