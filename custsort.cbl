@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSORT.
+      *****************************************************************
+      *  Ordena una copia del maestro de clientes por ESTADO-CIVIL
+      *  dentro de EDAD (o al reves, segun RC-SECUENCIA-MAESTRO en
+      *  RUNCTL.CPY) para que los reportes segmentados no tengan que
+      *  hacer cada uno su propia pasada sobre CUSTMAST sin ordenar.
+      *  WORK-REGISTRO se alinea byte a byte con CUSTMAST-RECORD, asi
+      *  que el SORT USING/GIVING mueve los registros sin tener que
+      *  leerlos ni escribirlos campo por campo.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT WORK-FILE ASSIGN TO "CUSTSWK".
+           SELECT SALIDA-FILE ASSIGN TO "CUSTSRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       SD  WORK-FILE.
+       01  WORK-REGISTRO.
+           05  WK-CUST-NUMBER          PIC 9(6).
+           05  WK-ESTADO-CIVIL         PIC 9(1).
+           05  WK-EDAD                 PIC 9(3).
+           05  FILLER                  PIC X(40).
+       FD  SALIDA-FILE.
+       01  SALIDA-REGISTRO             PIC X(50).
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS       PIC X(2).
+           88 WS-CUSTMAST-OK       VALUE '00'.
+       01 WS-SALIDA-STATUS         PIC X(2).
+           88 WS-SALIDA-OK         VALUE '00'.
+       01 WS-RUNCTL-STATUS         PIC X(2).
+           88 WS-RUNCTL-OK         VALUE '00'.
+       01 WS-SECUENCIA-MAESTRO     PIC X(1) VALUE 'C'.
+           88 WS-SEC-ESTADO-CIVIL  VALUE 'C'.
+           88 WS-SEC-EDAD          VALUE 'E'.
+       PROCEDURE DIVISION.
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 100-LEER-RUNCTL.
+           IF WS-SEC-EDAD
+               SORT WORK-FILE
+                   ON ASCENDING KEY WK-EDAD
+                   ON ASCENDING KEY WK-ESTADO-CIVIL
+                   USING CUSTMAST-FILE
+                   GIVING SALIDA-FILE
+           ELSE
+               SORT WORK-FILE
+                   ON ASCENDING KEY WK-ESTADO-CIVIL
+                   ON ASCENDING KEY WK-EDAD
+                   USING CUSTMAST-FILE
+                   GIVING SALIDA-FILE
+           END-IF.
+           DISPLAY 'MAESTRO DE CLIENTES ORDENADO, SECUENCIA: '
+               WS-SECUENCIA-MAESTRO.
+           STOP RUN.
+
+       100-LEER-RUNCTL.
+           OPEN INPUT RUNCTL-FILE.
+           IF WS-RUNCTL-OK
+               READ RUNCTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RC-SECUENCIA-MAESTRO NOT = SPACE
+                           MOVE RC-SECUENCIA-MAESTRO
+                               TO WS-SECUENCIA-MAESTRO
+                       END-IF
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF.
+       END PROGRAM CUSTSORT.
