@@ -1,17 +1,160 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RESTA-NEGATIVO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTEOS-FILE ASSIGN TO "CONTEOIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTEOS-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "VARIANZA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "RESTACKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTEOS-FILE.
+       01  CONTEOS-REGISTRO.
+           05  CT-ITEM             PIC X(10).
+           05  CT-NUM1             PIC 9(4).
+           05  CT-NUM2             PIC 9(4).
+       FD  REPORTE-FILE.
+       01  REPORTE-LINEA           PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REGISTRO.
+           05  CKP-ULTIMA-CLAVE    PIC X(10).
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
        WORKING-STORAGE SECTION.
        01 NUM1 PIC 9(4).
        01 NUM2 PIC 9(4).
        01 RESULTADO PIC S9(5).
+       01 WS-CONTEOS-STATUS        PIC X(2).
+           88 WS-CONTEOS-OK        VALUE '00'.
+           88 WS-CONTEOS-EOF       VALUE '10'.
+       01 WS-REPORTE-STATUS        PIC X(2).
+           88 WS-REPORTE-OK        VALUE '00'.
+       01 WS-CHECKPOINT-STATUS     PIC X(2).
+           88 WS-CHECKPOINT-OK     VALUE '00'.
+       01 WS-RUNCTL-STATUS         PIC X(2).
+           88 WS-RUNCTL-OK         VALUE '00'.
+       01 WS-EL-PROGRAMA           PIC X(8) VALUE 'RESTANEG'.
+       01 WS-EL-DATO-OFENSOR       PIC X(40) VALUE SPACES.
+       01 WS-TOLERANCIA            PIC 9(5) VALUE 10.
+       01 WS-CONTADOR-ITEMS        PIC 9(7) VALUE ZERO.
+       01 WS-CONTADOR-EXCEDIDOS    PIC 9(7) VALUE ZERO.
+       01 WS-ULTIMA-CLAVE-PROCESADA PIC X(10) VALUE LOW-VALUES.
+       01 WS-HAY-CHECKPOINT        PIC X(1) VALUE 'N'.
+           88 WS-REINICIO          VALUE 'S'.
+       01 WS-LINEA-DETALLE.
+           05  WS-LD-ITEM          PIC X(10).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-NUM1          PIC ZZZ9.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-NUM2          PIC ZZZ9.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-RESULTADO     PIC -ZZZZ9.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-INDICADOR     PIC X(14).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY 'INTRODUCE EL PRIMER NUMERO'.
-            ACCEPT NUM1.
-            DISPLAY 'INTRODUCE EL SEGUNDO NUMERO'.
-            ACCEPT NUM2.
-            SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-            DISPLAY 'EL RESULTADO ES: ' RESULTADO.
-            STOP RUN.
+           PERFORM 050-LEER-CHECKPOINT.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-CONTEO.
+           PERFORM UNTIL WS-CONTEOS-EOF
+               IF WS-REINICIO
+                  AND CT-ITEM NOT > WS-ULTIMA-CLAVE-PROCESADA
+                   CONTINUE
+               ELSE
+                   PERFORM 300-CALCULAR-VARIANZA
+                   PERFORM 600-GRABAR-CHECKPOINT
+               END-IF
+               PERFORM 200-LEER-CONTEO
+           END-PERFORM.
+           PERFORM 400-IMPRIMIR-RESUMEN.
+           PERFORM 500-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       050-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKP-ULTIMA-CLAVE
+                           TO WS-ULTIMA-CLAVE-PROCESADA
+                       SET WS-REINICIO TO TRUE
+                       DISPLAY 'REINICIANDO DESPUES DE: '
+                           WS-ULTIMA-CLAVE-PROCESADA
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       100-ABRIR-ARCHIVOS.
+           PERFORM 110-LEER-RUNCTL.
+           OPEN INPUT CONTEOS-FILE.
+           IF WS-REINICIO
+               OPEN EXTEND REPORTE-FILE
+           ELSE
+               OPEN OUTPUT REPORTE-FILE
+           END-IF.
+
+       110-LEER-RUNCTL.
+           OPEN INPUT RUNCTL-FILE.
+           IF WS-RUNCTL-OK
+               READ RUNCTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RC-TOLERANCIA-VARIANZA NOT = ZERO
+                           MOVE RC-TOLERANCIA-VARIANZA TO WS-TOLERANCIA
+                       END-IF
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF.
+
+       200-LEER-CONTEO.
+           READ CONTEOS-FILE
+               AT END SET WS-CONTEOS-EOF TO TRUE
+           END-READ.
+
+       300-CALCULAR-VARIANZA.
+           MOVE CT-NUM1 TO NUM1.
+           MOVE CT-NUM2 TO NUM2.
+           SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
+           ADD 1 TO WS-CONTADOR-ITEMS.
+           MOVE CT-ITEM TO WS-LD-ITEM.
+           MOVE NUM1 TO WS-LD-NUM1.
+           MOVE NUM2 TO WS-LD-NUM2.
+           MOVE RESULTADO TO WS-LD-RESULTADO.
+           IF FUNCTION ABS(RESULTADO) > WS-TOLERANCIA
+               MOVE 'FUERA TOLER.' TO WS-LD-INDICADOR
+               ADD 1 TO WS-CONTADOR-EXCEDIDOS
+               MOVE CT-ITEM TO WS-EL-DATO-OFENSOR(1:10)
+               MOVE 'VARIANZA FUERA DE TOLERANCIA' TO
+                   WS-EL-DATO-OFENSOR(12:28)
+               CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR
+           ELSE
+               MOVE 'DENTRO TOLER.' TO WS-LD-INDICADOR
+           END-IF.
+           WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE.
+
+       600-GRABAR-CHECKPOINT.
+           MOVE CT-ITEM TO WS-ULTIMA-CLAVE-PROCESADA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-ULTIMA-CLAVE-PROCESADA TO CKP-ULTIMA-CLAVE.
+           WRITE CHECKPOINT-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+
+       400-IMPRIMIR-RESUMEN.
+           DISPLAY 'REPORTE DE VARIANZA DE INVENTARIO'.
+           DISPLAY 'ITEMS PROCESADOS   : ' WS-CONTADOR-ITEMS.
+           DISPLAY 'ITEMS FUERA DE TOLERANCIA: ' WS-CONTADOR-EXCEDIDOS.
+
+       500-CERRAR-ARCHIVOS.
+           CLOSE CONTEOS-FILE.
+           CLOSE REPORTE-FILE.
        END PROGRAM RESTA-NEGATIVO.
