@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONGL.
+      *****************************************************************
+      *  Concilia la alimentacion de mayor general de NEGATIVO-DECIMAL
+      *  (NEGGL) contra el saldo almacenado en el maestro de clientes
+      *  (CM-BALANCE) para la misma cuenta, y reporta cualquier
+      *  diferencia antes de que finanzas la detecte por su cuenta.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-FILE ASSIGN TO "NEGGL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUST-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-FILE.
+       01  GL-REGISTRO.
+           05  GL-FECHA                PIC 9(8).
+           05  GL-CUENTA               PIC X(6).
+           05  GL-IMPORTE              PIC S9(7)V999.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       FD  REPORTE-FILE.
+       01  REPORTE-LINEA               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-GL-STATUS             PIC X(2).
+           88 WS-GL-OK             VALUE '00'.
+           88 WS-GL-EOF            VALUE '10'.
+       01 WS-CUSTMAST-STATUS       PIC X(2).
+           88 WS-CUSTMAST-OK       VALUE '00'.
+       01 WS-REPORTE-STATUS        PIC X(2).
+           88 WS-REPORTE-OK        VALUE '00'.
+       01 WS-EL-PROGRAMA           PIC X(8) VALUE 'RECONGL'.
+       01 WS-EL-DATO-OFENSOR       PIC X(40) VALUE SPACES.
+       01 WS-TABLA-CUENTAS.
+           05  WS-CUENTA-ENTRADA   OCCURS 200 TIMES.
+               10  WS-TC-CUENTA    PIC X(6).
+               10  WS-TC-TOTAL     PIC S9(7)V999.
+       01 WS-CONTADOR-CUENTAS      PIC 9(4) VALUE ZERO.
+       01 WS-IDX-BUSQUEDA          PIC 9(4) VALUE ZERO.
+       01 WS-ENCONTRADO            PIC X(1) VALUE 'N'.
+           88 WS-CUENTA-ENCONTRADA VALUE 'S'.
+       01 WS-DIFERENCIA            PIC S9(7)V999 VALUE ZERO.
+       01 WS-CONTADOR-QUIEBRES     PIC 9(5) VALUE ZERO.
+       01 WS-CONTADOR-CONCILIADAS  PIC 9(5) VALUE ZERO.
+       01 WS-LINEA-DETALLE.
+           05  WS-LD-CUENTA        PIC X(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-TOTAL-GL      PIC -(7).999.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-BALANCE-CM    PIC -(7).999.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-DIFERENCIA    PIC -(7).999.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-LD-INDICADOR     PIC X(20).
+       PROCEDURE DIVISION.
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-GL.
+           PERFORM UNTIL WS-GL-EOF
+               PERFORM 300-ACUMULAR-CUENTA
+               PERFORM 200-LEER-GL
+           END-PERFORM.
+           PERFORM 400-CONCILIAR-CUENTAS.
+           PERFORM 500-IMPRIMIR-RESUMEN.
+           PERFORM 600-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       100-ABRIR-ARCHIVOS.
+           OPEN INPUT GL-FILE.
+           OPEN INPUT CUSTMAST-FILE.
+           OPEN OUTPUT REPORTE-FILE.
+
+       200-LEER-GL.
+           READ GL-FILE
+               AT END SET WS-GL-EOF TO TRUE
+           END-READ.
+
+       300-ACUMULAR-CUENTA.
+           PERFORM 310-BUSCAR-CUENTA.
+           IF WS-CUENTA-ENCONTRADA
+               ADD GL-IMPORTE TO WS-TC-TOTAL(WS-IDX-BUSQUEDA)
+           ELSE
+               IF WS-CONTADOR-CUENTAS >= 200
+                   PERFORM 315-TABLA-LLENA
+               ELSE
+                   ADD 1 TO WS-CONTADOR-CUENTAS
+                   MOVE GL-CUENTA TO WS-TC-CUENTA(WS-CONTADOR-CUENTAS)
+                   MOVE GL-IMPORTE TO WS-TC-TOTAL(WS-CONTADOR-CUENTAS)
+               END-IF
+           END-IF.
+
+       315-TABLA-LLENA.
+           MOVE GL-CUENTA TO WS-EL-DATO-OFENSOR(1:6).
+           MOVE 'TABLA DE CUENTAS LLENA, CUENTA OMITIDA'
+               TO WS-EL-DATO-OFENSOR(8:33).
+           CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR.
+
+       310-BUSCAR-CUENTA.
+           MOVE 'N' TO WS-ENCONTRADO.
+           PERFORM VARYING WS-IDX-BUSQUEDA FROM 1 BY 1
+               UNTIL WS-IDX-BUSQUEDA > WS-CONTADOR-CUENTAS
+               IF WS-TC-CUENTA(WS-IDX-BUSQUEDA) = GL-CUENTA
+                   SET WS-CUENTA-ENCONTRADA TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      *  GL-CUENTA se concilia asumiendo que trae el mismo numero de
+      *  cliente que CM-CUST-NUMBER (asi la escribe NEGATIVO-DECIMAL a
+      *  partir de TR-CUENTA).  Si algun dia una cuenta de mayor no es
+      *  un numero de cliente, la cuenta no numerica se reporta como
+      *  sin maestro en vez de intentar una lectura por clave invalida.
+      *****************************************************************
+       400-CONCILIAR-CUENTAS.
+           PERFORM VARYING WS-IDX-BUSQUEDA FROM 1 BY 1
+               UNTIL WS-IDX-BUSQUEDA > WS-CONTADOR-CUENTAS
+               IF WS-TC-CUENTA(WS-IDX-BUSQUEDA) IS NOT NUMERIC
+                   PERFORM 410-CUENTA-SIN-MAESTRO
+               ELSE
+                   MOVE WS-TC-CUENTA(WS-IDX-BUSQUEDA) TO CM-CUST-NUMBER
+                   READ CUSTMAST-FILE
+                       INVALID KEY
+                           PERFORM 410-CUENTA-SIN-MAESTRO
+                       NOT INVALID KEY
+                           PERFORM 420-COMPARAR-BALANCE
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       410-CUENTA-SIN-MAESTRO.
+           ADD 1 TO WS-CONTADOR-QUIEBRES.
+           MOVE WS-TC-CUENTA(WS-IDX-BUSQUEDA) TO WS-LD-CUENTA.
+           MOVE WS-TC-TOTAL(WS-IDX-BUSQUEDA) TO WS-LD-TOTAL-GL.
+           MOVE ZERO TO WS-LD-BALANCE-CM.
+           MOVE WS-TC-TOTAL(WS-IDX-BUSQUEDA) TO WS-LD-DIFERENCIA.
+           MOVE 'CUENTA SIN MAESTRO' TO WS-LD-INDICADOR.
+           WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE.
+           MOVE WS-TC-CUENTA(WS-IDX-BUSQUEDA) TO WS-EL-DATO-OFENSOR(1:6).
+           MOVE 'CUENTA GL SIN MAESTRO' TO WS-EL-DATO-OFENSOR(8:21).
+           CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR.
+
+       420-COMPARAR-BALANCE.
+           COMPUTE WS-DIFERENCIA =
+               WS-TC-TOTAL(WS-IDX-BUSQUEDA) - CM-BALANCE.
+           MOVE WS-TC-CUENTA(WS-IDX-BUSQUEDA) TO WS-LD-CUENTA.
+           MOVE WS-TC-TOTAL(WS-IDX-BUSQUEDA) TO WS-LD-TOTAL-GL.
+           MOVE CM-BALANCE TO WS-LD-BALANCE-CM.
+           MOVE WS-DIFERENCIA TO WS-LD-DIFERENCIA.
+           IF WS-DIFERENCIA NOT = ZERO
+               ADD 1 TO WS-CONTADOR-QUIEBRES
+               MOVE 'QUIEBRE DE CONCILIACION' TO WS-LD-INDICADOR
+               WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE
+               MOVE WS-TC-CUENTA(WS-IDX-BUSQUEDA)
+                   TO WS-EL-DATO-OFENSOR(1:6)
+               MOVE 'QUIEBRE CONCILIACION GL/MAESTRO'
+                   TO WS-EL-DATO-OFENSOR(8:32)
+               CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR
+           ELSE
+               ADD 1 TO WS-CONTADOR-CONCILIADAS
+               MOVE 'CONCILIADA' TO WS-LD-INDICADOR
+               WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE
+           END-IF.
+
+       500-IMPRIMIR-RESUMEN.
+           DISPLAY 'RECONCILIACION GL VS MAESTRO DE CLIENTES'.
+           DISPLAY 'CUENTAS PROCESADAS   : ' WS-CONTADOR-CUENTAS.
+           DISPLAY 'CUENTAS CONCILIADAS  : ' WS-CONTADOR-CONCILIADAS.
+           DISPLAY 'QUIEBRES DETECTADOS  : ' WS-CONTADOR-QUIEBRES.
+
+       600-CERRAR-ARCHIVOS.
+           CLOSE GL-FILE.
+           CLOSE CUSTMAST-FILE.
+           CLOSE REPORTE-FILE.
+       END PROGRAM RECONGL.
