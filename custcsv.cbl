@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCSV.
+      *****************************************************************
+      *  Exporta el maestro de clientes a un archivo delimitado por
+      *  comas para que el equipo de analitica lo cargue directamente
+      *  en sus propias herramientas, en vez de transcribir a mano lo
+      *  que estos programas mandan a DISPLAY.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT CSV-FILE ASSIGN TO "CUSTCSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       FD  CSV-FILE.
+       01  CSV-LINEA                   PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS       PIC X(2).
+           88 WS-CUSTMAST-OK           VALUE '00'.
+           88 WS-CUSTMAST-EOF          VALUE '10'.
+       01 WS-CSV-STATUS            PIC X(2).
+           88 WS-CSV-OK                VALUE '00'.
+       01 WS-CONTADOR-CLIENTES     PIC 9(7) VALUE ZERO.
+       01 WS-PUNTERO                PIC 9(3).
+       01 WS-CM-CUST-NUMBER-ED     PIC 9(6).
+       01 WS-CM-ESTADO-CIVIL-ED    PIC 9(1).
+       01 WS-CM-EDAD-ED            PIC 9(3).
+       01 WS-CM-FECHA-NAC-ED       PIC 9(8).
+       01 WS-CM-BALANCE-ED         PIC -(7).999.
+       PROCEDURE DIVISION.
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-CLIENTE.
+           PERFORM UNTIL WS-CUSTMAST-EOF
+               PERFORM 300-ESCRIBIR-LINEA-CSV
+               PERFORM 200-LEER-CLIENTE
+           END-PERFORM.
+           PERFORM 400-IMPRIMIR-RESUMEN.
+           PERFORM 500-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       100-ABRIR-ARCHIVOS.
+           OPEN INPUT CUSTMAST-FILE.
+           OPEN OUTPUT CSV-FILE.
+           MOVE 'CUST_NUMBER,ESTADO_CIVIL,EDAD,GENERO,DOCUMENTO,'
+               & 'FECHA_NACIMIENTO,BALANCE' TO CSV-LINEA.
+           WRITE CSV-LINEA.
+
+       200-LEER-CLIENTE.
+           READ CUSTMAST-FILE NEXT
+               AT END SET WS-CUSTMAST-EOF TO TRUE
+           END-READ.
+
+       300-ESCRIBIR-LINEA-CSV.
+           MOVE CM-CUST-NUMBER TO WS-CM-CUST-NUMBER-ED.
+           MOVE CM-ESTADO-CIVIL TO WS-CM-ESTADO-CIVIL-ED.
+           MOVE CM-EDAD TO WS-CM-EDAD-ED.
+           MOVE CM-FECHA-NACIMIENTO-N TO WS-CM-FECHA-NAC-ED.
+           MOVE CM-BALANCE TO WS-CM-BALANCE-ED.
+           MOVE SPACES TO CSV-LINEA.
+           MOVE 1 TO WS-PUNTERO.
+           STRING WS-CM-CUST-NUMBER-ED DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CM-ESTADO-CIVIL-ED DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CM-EDAD-ED DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               CM-GENERO DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               CM-DOCUMENTO-IDENTIDAD DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CM-FECHA-NAC-ED DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CM-BALANCE-ED DELIMITED BY SIZE
+               INTO CSV-LINEA WITH POINTER WS-PUNTERO
+           END-STRING.
+           WRITE CSV-LINEA.
+           ADD 1 TO WS-CONTADOR-CLIENTES.
+
+       400-IMPRIMIR-RESUMEN.
+           DISPLAY 'EXPORTACION CSV DE MAESTRO DE CLIENTES'.
+           DISPLAY 'CLIENTES EXPORTADOS: ' WS-CONTADOR-CLIENTES.
+
+       500-CERRAR-ARCHIVOS.
+           CLOSE CUSTMAST-FILE.
+           CLOSE CSV-FILE.
+       END PROGRAM CUSTCSV.
