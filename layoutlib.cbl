@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAYOUTLIB.
+      *****************************************************************
+      *  Libreria de plantillas protegidas seleccionables por codigo,
+      *  extraida de las REDEFINES B/C/D de REDEF.  Cada plantilla usa
+      *  un caracter de proteccion y anchos distintos; el llamador ya
+      *  no necesita tocar una PICTURE cada vez que aparece un formato
+      *  de reporte nuevo.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PLANTILLA-01.
+           05 FILLER               PIC X       VALUE 'A'.
+           05 FILLER               PIC X(45)   VALUE ALL '$'.
+           05 FILLER               PIC X(25)   VALUE ALL '-'.
+       01 PLANTILLA-02.
+           05 FILLER               PIC X       VALUE 'B'.
+           05 FILLER               PIC X(30)   VALUE ALL '*'.
+           05 FILLER               PIC X(40)   VALUE ALL '#'.
+       01 PLANTILLA-03.
+           05 FILLER               PIC X       VALUE 'C'.
+           05 FILLER               PIC X(20)   VALUE ALL '-'.
+           05 FILLER               PIC X(50)   VALUE ALL '$'.
+       01 WS-LINEA-TRABAJO         PIC X(71).
+       01 WS-PUNTERO               PIC 9(3).
+       LINKAGE SECTION.
+       01 LK-CODIGO-LAYOUT         PIC X(2).
+       01 LK-TEXTO-ENTRADA         PIC X(69).
+       01 LK-LINEA-SALIDA          PIC X(71).
+       01 LK-RETORNO               PIC 9(2).
+       PROCEDURE DIVISION USING LK-CODIGO-LAYOUT LK-TEXTO-ENTRADA
+               LK-LINEA-SALIDA LK-RETORNO.
+       PROCEDIMIENTO-PRINCIPAL.
+           MOVE ZERO TO LK-RETORNO.
+           EVALUATE LK-CODIGO-LAYOUT
+               WHEN '01'
+                   MOVE PLANTILLA-01 TO WS-LINEA-TRABAJO
+               WHEN '02'
+                   MOVE PLANTILLA-02 TO WS-LINEA-TRABAJO
+               WHEN '03'
+                   MOVE PLANTILLA-03 TO WS-LINEA-TRABAJO
+               WHEN OTHER
+                   MOVE 99 TO LK-RETORNO
+           END-EVALUATE.
+           IF LK-RETORNO = ZERO
+               MOVE 2 TO WS-PUNTERO
+               STRING FUNCTION TRIM(LK-TEXTO-ENTRADA TRAILING)
+                   DELIMITED BY SIZE
+                   INTO WS-LINEA-TRABAJO WITH POINTER WS-PUNTERO
+               MOVE WS-LINEA-TRABAJO TO LK-LINEA-SALIDA
+           END-IF.
+           GOBACK.
+       END PROGRAM LAYOUTLIB.
