@@ -1,14 +1,153 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NIVEL88.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       FD  AUDIT-FILE.
+           COPY AUDITLOG.
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
        WORKING-STORAGE SECTION.
        01 WS-ESTADO-CIVIL PIC 9(1).
-           88 WS-CASADO     VALUE IS 1.
-           88 WS-SOLTERO    VALUE IS 2.
-           88 WS-DIVORCIADO VALUE IS 3.
+           88 WS-CASADO      VALUE IS 1.
+           88 WS-SOLTERO     VALUE IS 2.
+           88 WS-DIVORCIADO  VALUE IS 3.
+           88 WS-VIUDO       VALUE IS 4.
+           88 WS-UNION-LIBRE VALUE IS 5.
+       01 WS-CUST-NUMBER       PIC 9(6).
+       01 WS-CUSTMAST-STATUS   PIC X(2).
+           88 WS-CUSTMAST-OK        VALUE '00'.
+           88 WS-CUSTMAST-NOT-FOUND VALUE '23'.
+       01 WS-AUDIT-STATUS      PIC X(2).
+           88 WS-AUDIT-OK           VALUE '00'.
+       01 WS-RUNCTL-STATUS     PIC X(2).
+           88 WS-RUNCTL-OK          VALUE '00'.
+       01 WS-ESTADO-ANTES      PIC 9(1) VALUE ZERO.
+       01 WS-EL-PROGRAMA       PIC X(8) VALUE 'NIVEL88'.
+       01 WS-EL-DATO-OFENSOR   PIC X(40) VALUE SPACES.
+       01 WS-CODIGO-SUPERVISOR-VALIDO PIC X(4) VALUE 'SUP1'.
+       01 WS-CODIGO-SUPERVISOR PIC X(4) VALUE SPACES.
+       01 WS-CAMBIO-AUTORIZADO PIC X(1) VALUE 'N'.
+           88 WS-CAMBIO-OK          VALUE 'S'.
        PROCEDURE DIVISION.
        PROCEDIMIENTO-PRINCIPAL.
-           SET WS-SOLTERO TO TRUE.
+           DISPLAY 'INTRODUCE EL NUMERO DE CLIENTE'.
+           ACCEPT WS-CUST-NUMBER.
+           DISPLAY 'INTRODUCE EL NUEVO ESTADO CIVIL '
+               '(1 CASADO 2 SOLTERO 3 DIVORCIADO 4 VIUDO '
+               '5 UNION LIBRE)'.
+           ACCEPT WS-ESTADO-CIVIL.
            DISPLAY WS-ESTADO-CIVIL.
+           PERFORM 050-LEER-RUNCTL.
+           DISPLAY 'INTRODUCE CODIGO DE SUPERVISOR'.
+           ACCEPT WS-CODIGO-SUPERVISOR.
+           PERFORM 100-ABRIR-MAESTRO.
+           IF WS-CODIGO-SUPERVISOR = WS-CODIGO-SUPERVISOR-VALIDO
+               SET WS-CAMBIO-OK TO TRUE
+               PERFORM 200-ACTUALIZAR-ESTADO-CIVIL
+           ELSE
+               DISPLAY 'CODIGO DE SUPERVISOR INVALIDO, CAMBIO '
+                   'RECHAZADO'
+               MOVE 'CAMBIO RECHAZADO CLIENTE '
+                   TO WS-EL-DATO-OFENSOR
+               MOVE WS-CUST-NUMBER TO WS-EL-DATO-OFENSOR(26:6)
+               CALL 'ERRORLOG' USING WS-EL-PROGRAMA WS-EL-DATO-OFENSOR
+           END-IF.
+           PERFORM 300-CERRAR-MAESTRO.
            STOP RUN.
-       END PROGRAM NIVEL88.
\ No newline at end of file
+
+       050-LEER-RUNCTL.
+           OPEN INPUT RUNCTL-FILE.
+           IF WS-RUNCTL-OK
+               READ RUNCTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RC-CODIGO-SUPERVISOR NOT = SPACES
+                           MOVE RC-CODIGO-SUPERVISOR
+                               TO WS-CODIGO-SUPERVISOR-VALIDO
+                       END-IF
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF.
+
+       100-ABRIR-MAESTRO.
+           OPEN I-O CUSTMAST-FILE.
+           IF NOT WS-CUSTMAST-OK
+               DISPLAY 'NO SE PUDO ABRIR CUSTMAST, ESTADO: '
+                   WS-CUSTMAST-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUDIT-OK
+               DISPLAY 'NO SE PUDO ABRIR AUDITLOG, ESTADO: '
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+       200-ACTUALIZAR-ESTADO-CIVIL.
+           MOVE WS-CUST-NUMBER TO CM-CUST-NUMBER.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   PERFORM 210-ALTA-CLIENTE
+               NOT INVALID KEY
+                   PERFORM 220-MODIFICAR-CLIENTE
+           END-READ.
+
+       210-ALTA-CLIENTE.
+           MOVE ZERO TO WS-ESTADO-ANTES.
+           MOVE WS-CUST-NUMBER TO CM-CUST-NUMBER.
+           MOVE WS-ESTADO-CIVIL TO CM-ESTADO-CIVIL.
+           WRITE CUSTMAST-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR AL GRABAR CLIENTE: '
+                       WS-CUSTMAST-STATUS
+                   MOVE 'ERROR AL GRABAR CLIENTE ' TO
+                       WS-EL-DATO-OFENSOR
+                   MOVE WS-CUST-NUMBER TO WS-EL-DATO-OFENSOR(26:6)
+                   CALL 'ERRORLOG' USING WS-EL-PROGRAMA
+                       WS-EL-DATO-OFENSOR
+           END-WRITE.
+           PERFORM 400-REGISTRAR-AUDITORIA.
+
+       220-MODIFICAR-CLIENTE.
+           MOVE CM-ESTADO-CIVIL TO WS-ESTADO-ANTES.
+           MOVE WS-ESTADO-CIVIL TO CM-ESTADO-CIVIL.
+           REWRITE CUSTMAST-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR AL ACTUALIZAR CLIENTE: '
+                       WS-CUSTMAST-STATUS
+                   MOVE 'ERROR AL ACTUALIZAR CLIENTE ' TO
+                       WS-EL-DATO-OFENSOR
+                   MOVE WS-CUST-NUMBER TO WS-EL-DATO-OFENSOR(30:6)
+                   CALL 'ERRORLOG' USING WS-EL-PROGRAMA
+                       WS-EL-DATO-OFENSOR
+           END-REWRITE.
+           PERFORM 400-REGISTRAR-AUDITORIA.
+
+       400-REGISTRAR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           MOVE WS-CUST-NUMBER TO AUD-CUST-NUMBER.
+           MOVE WS-ESTADO-ANTES TO AUD-ESTADO-ANTES.
+           MOVE WS-ESTADO-CIVIL TO AUD-ESTADO-DESPUES.
+           MOVE WS-CODIGO-SUPERVISOR TO AUD-CODIGO-SUPERVISOR.
+           WRITE AUDIT-RECORD.
+
+       300-CERRAR-MAESTRO.
+           CLOSE CUSTMAST-FILE.
+           CLOSE AUDIT-FILE.
+       END PROGRAM NIVEL88.
