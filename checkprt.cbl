@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKPRT.
+      *****************************************************************
+      *  Impresion de cheques sobre el layout protegido de REDEF: el
+      *  importe usa PICTURE de reemplazo '$' (igual proposito que el
+      *  relleno '$' de Y1) y la leyenda libre queda protegida con
+      *  guiones sobrantes (igual proposito que el relleno '-' de Y2),
+      *  igual que B/C/D se superponen sobre el mismo almacenamiento.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKIN-FILE ASSIGN TO "CHECKIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKIN-STATUS.
+           SELECT CHECKOUT-FILE ASSIGN TO "CHECKOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKOUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKIN-FILE.
+       01  CHECKIN-REGISTRO.
+           05  CI-BENEFICIARIO     PIC X(30).
+           05  CI-IMPORTE          PIC S9(7)V99.
+           05  CI-LEYENDA          PIC X(20).
+       FD  CHECKOUT-FILE.
+       01  CHECKOUT-REGISTRO       PIC X(71).
+       WORKING-STORAGE SECTION.
+       01 CHEQUE-PLANTILLA.
+           05 CHK-INDICADOR        PIC X       VALUE 'C'.
+           05 CHK-BENEFICIARIO-PROT PIC X(30)  VALUE SPACES.
+           05 CHK-IMPORTE-PROT     PIC X(14)   VALUE ALL '$'.
+           05 CHK-LEYENDA-PROT     PIC X(26)   VALUE ALL '-'.
+       01 CHEQUE-CAMPOS REDEFINES CHEQUE-PLANTILLA.
+           05 FILLER               PIC X.
+           05 CHK-BENEFICIARIO     PIC X(30).
+           05 CHK-IMPORTE-EDIT     PIC $$$,$$$,$$9.99.
+           05 CHK-LEYENDA          PIC X(26).
+       01 CHEQUE-IMPRESION REDEFINES CHEQUE-CAMPOS.
+           05 CHK-LINEA-COMPLETA   PIC X(71).
+       01 WS-CHECKIN-STATUS        PIC X(2).
+           88 WS-CHECKIN-OK        VALUE '00'.
+           88 WS-CHECKIN-EOF       VALUE '10'.
+       01 WS-CHECKOUT-STATUS       PIC X(2).
+           88 WS-CHECKOUT-OK       VALUE '00'.
+       01 WS-PUNTERO               PIC 9(3).
+       01 WS-CONTADOR-CHEQUES      PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-CHEQUE.
+           PERFORM UNTIL WS-CHECKIN-EOF
+               PERFORM 300-ARMAR-CHEQUE
+               PERFORM 400-IMPRIMIR-CHEQUE
+               PERFORM 200-LEER-CHEQUE
+           END-PERFORM.
+           PERFORM 500-CERRAR-ARCHIVOS.
+           DISPLAY 'CHEQUES IMPRESOS: ' WS-CONTADOR-CHEQUES.
+           STOP RUN.
+
+       100-ABRIR-ARCHIVOS.
+           OPEN INPUT CHECKIN-FILE.
+           OPEN OUTPUT CHECKOUT-FILE.
+
+       200-LEER-CHEQUE.
+           READ CHECKIN-FILE
+               AT END SET WS-CHECKIN-EOF TO TRUE
+           END-READ.
+
+       300-ARMAR-CHEQUE.
+           MOVE 'C' TO CHK-INDICADOR.
+           MOVE CI-BENEFICIARIO TO CHK-BENEFICIARIO.
+           MOVE CI-IMPORTE TO CHK-IMPORTE-EDIT.
+           MOVE ALL '-' TO CHK-LEYENDA.
+           MOVE 1 TO WS-PUNTERO.
+           STRING FUNCTION TRIM(CI-LEYENDA TRAILING) DELIMITED BY SIZE
+               INTO CHK-LEYENDA WITH POINTER WS-PUNTERO.
+           ADD 1 TO WS-CONTADOR-CHEQUES.
+
+       400-IMPRIMIR-CHEQUE.
+           WRITE CHECKOUT-REGISTRO FROM CHEQUE-IMPRESION.
+
+       500-CERRAR-ARCHIVOS.
+           CLOSE CHECKIN-FILE.
+           CLOSE CHECKOUT-FILE.
+       END PROGRAM CHECKPRT.
