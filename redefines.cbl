@@ -1,6 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REDEFINIR.
+      *****************************************************************
+      *  Layout ANO/MES/DIA de referencia para las fechas del sistema;
+      *  CUSTMAST.CPY reutiliza esta misma forma en CM-FECHA-NACIMIENTO
+      *  y la validacion de dia/mes de 900-VALIDAR-FECHA1 se repite en
+      *  VERBOS-BASICOS al cargar la fecha de nacimiento del cliente.
+      *  WS-FECHA1 ya no trae un valor de prueba fijo en el codigo:
+      *  100-LEER-RUNCTL la carga desde RUNCTL.CPY, y solo se usa el
+      *  valor de reserva de mas abajo si el registro de control no
+      *  esta disponible.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
        WORKING-STORAGE SECTION.
        01 WS-DESCRIPCION.
            05 WS-FECHA1.
@@ -8,9 +27,72 @@
                10 WS-MES       PIC X(2) VALUE '08'.
                10 WS-DIA       PIC X(2) VALUE '17'.
            05 WS-FECHA2 REDEFINES WS-FECHA1 PIC 9(8).
-           
+
+       01 WS-RUNCTL-STATUS  PIC X(2).
+           88 WS-RUNCTL-OK      VALUE '00'.
+       01 WS-ANO-N          PIC 9(4).
+       01 WS-MES-N          PIC 9(2).
+       01 WS-DIA-N          PIC 9(2).
+       01 WS-DIAS-EN-MES    PIC 9(2).
+       01 WS-FECHA-VALIDA   PIC X(1) VALUE 'S'.
+           88 WS-FECHA-ES-VALIDA   VALUE 'S'.
+           88 WS-FECHA-ES-INVALIDA VALUE 'N'.
+
        PROCEDURE DIVISION.
-           DISPLAY 'WS-FECHA1: ' WS-FECHA1.
-           DISPLAY 'WS-FECHA2: ' WS-FECHA2.
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 100-LEER-RUNCTL.
+           PERFORM 900-VALIDAR-FECHA1.
+           IF WS-FECHA-ES-VALIDA
+               DISPLAY 'WS-FECHA1: ' WS-FECHA1
+               DISPLAY 'WS-FECHA2: ' WS-FECHA2
+           ELSE
+               DISPLAY 'WS-FECHA1 CONTIENE UNA FECHA INVALIDA, '
+                   'NO SE PUBLICA WS-FECHA2'
+           END-IF.
            STOP RUN.
+
+       100-LEER-RUNCTL.
+           OPEN INPUT RUNCTL-FILE.
+           IF WS-RUNCTL-OK
+               READ RUNCTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RC-FECHA-DEMO NOT = ZERO
+                           MOVE RC-FD-ANO TO WS-ANO
+                           MOVE RC-FD-MES TO WS-MES
+                           MOVE RC-FD-DIA TO WS-DIA
+                       END-IF
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF.
+
+       900-VALIDAR-FECHA1.
+           SET WS-FECHA-ES-VALIDA TO TRUE.
+           MOVE WS-ANO TO WS-ANO-N.
+           MOVE WS-MES TO WS-MES-N.
+           MOVE WS-DIA TO WS-DIA-N.
+           IF WS-MES-N < 1 OR WS-MES-N > 12
+               SET WS-FECHA-ES-INVALIDA TO TRUE
+               DISPLAY 'MES INVALIDO: ' WS-MES
+           END-IF.
+           IF WS-FECHA-ES-VALIDA
+               EVALUATE WS-MES-N
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DIAS-EN-MES
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DIAS-EN-MES
+                   WHEN 2
+                       IF FUNCTION MOD(WS-ANO-N, 4) = 0
+                          AND (FUNCTION MOD(WS-ANO-N, 100) NOT = 0
+                               OR FUNCTION MOD(WS-ANO-N, 400) = 0)
+                           MOVE 29 TO WS-DIAS-EN-MES
+                       ELSE
+                           MOVE 28 TO WS-DIAS-EN-MES
+                       END-IF
+               END-EVALUATE
+               IF WS-DIA-N < 1 OR WS-DIA-N > WS-DIAS-EN-MES
+                   SET WS-FECHA-ES-INVALIDA TO TRUE
+                   DISPLAY 'DIA INVALIDO: ' WS-DIA
+               END-IF
+           END-IF.
        END PROGRAM REDEFINIR.
