@@ -0,0 +1,82 @@
+//NIGHTLY  JOB (ACCTNO),'CICLO NOCTURNO',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*****************************************************************
+//*  NIGHTLY - CADENA POR LOTES QUE ENCADENA LOS CINCO PROGRAMAS
+//*  DEL CICLO NOCTURNO: NIVEL88, PGM-MOVE, NEGATIVO-DECIMAL,
+//*  RESTA-NEGATIVO Y VERBOS-BASICOS.  CADA PASO SOLO SE EJECUTA
+//*  SI TODOS LOS PASOS ANTERIORES TERMINARON CON RC=0; EN CUANTO
+//*  UN PASO FALLA, LOS RESTANTES SE SALTAN (COND) EN LUGAR DE
+//*  SEGUIR PROCESANDO CON ENTRADAS POSIBLEMENTE MALAS.
+//*
+//*  Los nombres de PGM= son los alias de modulo de carga de hasta
+//*  8 caracteres asignados por el editor de ligado; el PROGRAM-ID
+//*  fuente de cada uno (mas largo) se indica en el comentario.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=NIVEL88
+//*        PROGRAM-ID FUENTE: NIVEL88
+//CUSTMAST DD  DSN=PROD.CUSTMAST,DISP=SHR
+//AUDITLOG DD  DSN=PROD.AUDITLOG,DISP=MOD
+//RUNCTL   DD  DSN=PROD.RUNCTL,DISP=SHR
+//ERRLOG   DD  DSN=PROD.ERRLOG,DISP=MOD
+//SYSIN    DD  DSN=PROD.NIVEL88.CLIENTES,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=PGMMOVE,COND=(0,NE,STEP010)
+//*        PROGRAM-ID FUENTE: PGM-MOVE
+//MOVEIN   DD  DSN=PROD.MOVEGROUP.INPUT,DISP=SHR
+//MOVEOUT  DD  DSN=PROD.MOVEGROUP.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MOVERPT  DD  DSN=PROD.MOVEGROUP.REPORT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MOVEEXC  DD  DSN=PROD.MOVEGROUP.EXCEPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MOVECKP  DD  DSN=PROD.MOVEGROUP.CHECKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//MOVESUSP DD  DSN=PROD.MOVEGROUP.SUSPENSE,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ERRLOG   DD  DSN=PROD.ERRLOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=NEGDEC,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//*        PROGRAM-ID FUENTE: NEGATIVO-DECIMAL
+//NEGIN    DD  DSN=PROD.NEGDEC.INPUT,DISP=SHR
+//NEGEXC   DD  DSN=PROD.NEGDEC.EXCEPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NEGGL    DD  DSN=PROD.NEGDEC.GLFEED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NEGCKP   DD  DSN=PROD.NEGDEC.CHECKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//ERRLOG   DD  DSN=PROD.ERRLOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=RESTANEG,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//*        PROGRAM-ID FUENTE: RESTA-NEGATIVO
+//CONTEOIN DD  DSN=PROD.RESTANEG.INPUT,DISP=SHR
+//VARIANZA DD  DSN=PROD.RESTANEG.REPORT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTACKP DD  DSN=PROD.RESTANEG.CHECKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RUNCTL   DD  DSN=PROD.RUNCTL,DISP=SHR
+//ERRLOG   DD  DSN=PROD.ERRLOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP050  EXEC PGM=VERBOSB,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030),
+//             (0,NE,STEP040))
+//*        PROGRAM-ID FUENTE: VERBOS-BASICOS
+//SOLICIN  DD  DSN=PROD.VERBOSB.INPUT,DISP=SHR
+//CUSTMAST DD  DSN=PROD.CUSTMAST,DISP=SHR
+//SOLICEXC DD  DSN=PROD.VERBOSB.EXCEPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SOLICDUP DD  DSN=PROD.VERBOSB.REVISION,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SOLICCKP DD  DSN=PROD.VERBOSB.CHECKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SOLICPND DD  DSN=PROD.VERBOSB.PENDIENTES,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RUNCTL   DD  DSN=PROD.RUNCTL,DISP=SHR
+//ERRLOG   DD  DSN=PROD.ERRLOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
