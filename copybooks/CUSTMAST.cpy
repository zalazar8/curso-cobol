@@ -0,0 +1,43 @@
+      *****************************************************************
+      *  CUSTMAST.CPY
+      *  Registro maestro de clientes (customer master), acceso por
+      *  CM-CUST-NUMBER.  Consolida los campos de cliente que antes
+      *  vivian sueltos en el WORKING-STORAGE de cada programa:
+      *  CM-ESTADO-CIVIL (NIVEL88), CM-EDAD/CM-GENERO (VERBOS-BASICOS)
+      *  y CM-FECHA-NACIMIENTO (mismo layout ANO/MES/DIA que REDEFINIR).
+      *  CM-BALANCE es el saldo de cuenta contra el que RECONGL concilia
+      *  la alimentacion de mayor general de NEGATIVO-DECIMAL.
+      *  CM-INDICADOR-ACTIVO/CM-FECHA-INACTIVO son los que CUSTARCH usa
+      *  para saber que clientes ya cumplieron la ventana de retencion.
+      *  Compartido por NIVEL88, VERBOS-BASICOS, REDEFINIR, RECONGL y
+      *  CUSTARCH.
+      *****************************************************************
+       01  CUSTMAST-RECORD.
+           05  CM-CUST-NUMBER          PIC 9(6).
+           05  CM-ESTADO-CIVIL         PIC 9(1).
+               88  CM-CASADO           VALUE 1.
+               88  CM-SOLTERO          VALUE 2.
+               88  CM-DIVORCIADO       VALUE 3.
+               88  CM-VIUDO            VALUE 4.
+               88  CM-UNION-LIBRE      VALUE 5.
+           05  CM-EDAD                 PIC 9(3).
+           05  CM-GENERO               PIC X(1).
+               88  CM-GENERO-MASCULINO VALUE 'M'.
+               88  CM-GENERO-FEMENINO  VALUE 'F'.
+               88  CM-GENERO-OTRO      VALUE 'O'.
+           05  CM-DOCUMENTO-IDENTIDAD  PIC X(11).
+           05  CM-FECHA-NACIMIENTO.
+               10  CM-FN-ANO           PIC 9(4).
+               10  CM-FN-MES           PIC 9(2).
+               10  CM-FN-DIA           PIC 9(2).
+           05  CM-FECHA-NACIMIENTO-N REDEFINES CM-FECHA-NACIMIENTO
+                                       PIC 9(8).
+           05  CM-BALANCE              PIC S9(7)V999.
+           05  CM-INDICADOR-ACTIVO     PIC X(1) VALUE 'A'.
+               88  CM-CLIENTE-ACTIVO   VALUE 'A'.
+               88  CM-CLIENTE-INACTIVO VALUE 'I'.
+           05  CM-FECHA-INACTIVO.
+               10  CM-FI-ANO           PIC 9(4).
+               10  CM-FI-MES           PIC 9(2).
+               10  CM-FI-DIA           PIC 9(2).
+           05  FILLER                  PIC X(2).
