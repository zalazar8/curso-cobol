@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  TRANDAT.CPY
+      *  Registro de transaccion con fecha, extendiendo el patron
+      *  WS-DESCRIPCION/WS-FECHA1/WS-FECHA2 de REDEFINIR a una fecha
+      *  efectiva y una fecha de expiracion reales.
+      *****************************************************************
+       01  TRANDAT-RECORD.
+           05  TD-DESCRIPCION.
+               10  TD-DESC-TEXTO       PIC X(30).
+           05  TD-FECHA-EFECTIVA.
+               10  TD-FE-ANO           PIC 9(4).
+               10  TD-FE-MES           PIC 9(2).
+               10  TD-FE-DIA           PIC 9(2).
+           05  TD-FECHA-EFECTIVA-N REDEFINES TD-FECHA-EFECTIVA
+                                       PIC 9(8).
+           05  TD-FECHA-EXPIRA.
+               10  TD-FX-ANO           PIC 9(4).
+               10  TD-FX-MES           PIC 9(2).
+               10  TD-FX-DIA           PIC 9(2).
+           05  TD-FECHA-EXPIRA-N REDEFINES TD-FECHA-EXPIRA
+                                       PIC 9(8).
+           05  TD-IMPORTE              PIC S9(7)V99.
+           05  TD-ESTADO               PIC X(1).
+               88  TD-ABIERTO          VALUE 'A'.
+               88  TD-CERRADO          VALUE 'C'.
