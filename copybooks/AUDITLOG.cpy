@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  AUDITLOG.CPY
+      *  Registro de auditoria para cambios de WS-ESTADO-CIVIL / campos
+      *  sensibles del maestro de clientes.  Un registro por cambio.
+      *  AUD-CODIGO-SUPERVISOR deja constancia de quien autorizo el
+      *  cambio de estado civil en NIVEL88.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-FECHA               PIC 9(8).
+           05  AUD-CUST-NUMBER         PIC 9(6).
+           05  AUD-ESTADO-ANTES        PIC 9(1).
+           05  AUD-ESTADO-DESPUES      PIC 9(1).
+           05  AUD-CODIGO-SUPERVISOR   PIC X(4).
+           05  FILLER                  PIC X(16).
