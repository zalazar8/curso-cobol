@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  RUNCTL.CPY
+      *  Registro de control de ejecucion, unico y compartido, leido
+      *  por los programas del ciclo nocturno en vez de traer valores
+      *  de prueba grabados en el codigo fuente.  Un mismo modulo de
+      *  carga se comporta distinto en TEST y en PROD segun el
+      *  contenido de este registro, sin necesidad de recompilar.
+      *****************************************************************
+       01  RUNCTL-RECORD.
+           05  RC-FECHA-PROCESO        PIC 9(8).
+           05  RC-MODO-EJECUCION       PIC X(4).
+               88  RC-MODO-PRUEBA      VALUE 'TEST'.
+               88  RC-MODO-PRODUCCION  VALUE 'PROD'.
+           05  RC-AMBIENTE             PIC X(1).
+               88  RC-AMBIENTE-TEST    VALUE 'T'.
+               88  RC-AMBIENTE-PROD    VALUE 'P'.
+           05  RC-EDAD-MINIMA          PIC 9(3).
+           05  RC-EDAD-MAXIMA          PIC 9(3).
+           05  RC-TOLERANCIA-VARIANZA  PIC 9(5).
+           05  RC-FECHA-DEMO.
+               10  RC-FD-ANO           PIC 9(4).
+               10  RC-FD-MES           PIC 9(2).
+               10  RC-FD-DIA           PIC 9(2).
+           05  RC-SECUENCIA-MAESTRO    PIC X(1).
+               88  RC-SEC-ESTADO-CIVIL VALUE 'C'.
+               88  RC-SEC-EDAD         VALUE 'E'.
+           05  RC-CODIGO-SUPERVISOR    PIC X(4).
+           05  RC-DIAS-RETENCION       PIC 9(5).
+           05  FILLER                  PIC X(5).
