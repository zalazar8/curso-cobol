@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  ERRORLOG.CPY
+      *  Registro de la bitacora de errores/excepciones compartida por
+      *  NIVEL88, PGM-MOVE, NEGATIVO-DECIMAL, RESTA-NEGATIVO y
+      *  VERBOS-BASICOS.  Escrito unicamente por el subprograma
+      *  ERRORLOG (ver errorlog.cbl); los programas por lotes nunca
+      *  abren este archivo directamente.
+      *****************************************************************
+       01  ERRORLOG-REGISTRO.
+           05  EL-PROGRAMA             PIC X(8).
+           05  EL-FECHA                PIC 9(8).
+           05  EL-HORA                 PIC 9(6).
+           05  EL-DATO-OFENSOR         PIC X(40).
