@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  STEPCKP.CPY
+      *  Registro de checkpoint generico para los pasos por lotes del
+      *  ciclo nocturno (jcl/NIGHTLY.jcl).  Guarda cuantos registros de
+      *  entrada ya se procesaron con exito, para que un reinicio salte
+      *  esa misma cantidad en vez de reprocesar todo el paso desde
+      *  cero.  Mismo enfoque de checkpoint que RESTACKP en
+      *  RESTA-NEGATIVO, pero por contador de registros en vez de por
+      *  ultima clave de negocio, ya que no todos los archivos de
+      *  entrada del ciclo tienen una clave unica y creciente.
+      *****************************************************************
+       01  STEPCKP-REGISTRO.
+           05  SC-CONTADOR-PROCESADOS  PIC 9(7).
