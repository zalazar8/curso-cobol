@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEVERIF.
+      *****************************************************************
+      *  Interfaz invocable hacia el servicio externo de verificacion
+      *  de edad exigido para ciertas lineas de producto: en vez de
+      *  aceptar INPUT-EDAD por declaracion propia del solicitante, el
+      *  flujo de alta llama a este modulo con la fecha de nacimiento
+      *  declarada y confirma la edad recalculandola contra la fecha de
+      *  hoy (el mismo calculo juliano de DATEUTIL), en lugar de confiar
+      *  en el numero que trae el registro de entrada.  Si la edad
+      *  recalculada no coincide con la declarada el llamador debe
+      *  tratar al solicitante como no confirmado y encolarlo pendiente
+      *  en vez de darlo de alta.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FECHA-HOY.
+           05  WS-HOY-ANO          PIC 9(4).
+           05  WS-HOY-MES          PIC 9(2).
+           05  WS-HOY-DIA          PIC 9(2).
+       01 WS-DIAS-TRANSCURRIDOS    PIC S9(9).
+       01 WS-RETORNO-DATEUTIL      PIC 9(2).
+       01 WS-FECHA-FORMATEADA      PIC X(10).
+       01 WS-EDAD-CALCULADA        PIC 9(3).
+       LINKAGE SECTION.
+       01 LK-DOCUMENTO             PIC X(11).
+       01 LK-EDAD-DECLARADA        PIC 9(3).
+       01 LK-FECHA-NACIMIENTO.
+           05  LK-FN-ANO           PIC 9(4).
+           05  LK-FN-MES           PIC 9(2).
+           05  LK-FN-DIA           PIC 9(2).
+       01 LK-EDAD-CONFIRMADA       PIC X(1).
+           88 LK-EDAD-OK           VALUE 'S'.
+           88 LK-EDAD-NO-CONFIRMADA VALUE 'N'.
+       01 LK-RETORNO               PIC 9(2).
+       PROCEDURE DIVISION USING LK-DOCUMENTO LK-EDAD-DECLARADA
+               LK-FECHA-NACIMIENTO LK-EDAD-CONFIRMADA LK-RETORNO.
+       PROCEDIMIENTO-PRINCIPAL.
+           MOVE ZERO TO LK-RETORNO.
+           SET LK-EDAD-NO-CONFIRMADA TO TRUE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           CALL 'DATEUTIL' USING '2' WS-FECHA-HOY LK-FECHA-NACIMIENTO
+               WS-FECHA-FORMATEADA WS-DIAS-TRANSCURRIDOS
+               WS-RETORNO-DATEUTIL.
+           COMPUTE WS-EDAD-CALCULADA =
+               FUNCTION ABS(WS-DIAS-TRANSCURRIDOS) / 365.
+           IF WS-EDAD-CALCULADA = LK-EDAD-DECLARADA
+               OR WS-EDAD-CALCULADA = LK-EDAD-DECLARADA - 1
+               OR WS-EDAD-CALCULADA = LK-EDAD-DECLARADA + 1
+               SET LK-EDAD-OK TO TRUE
+           ELSE
+               SET LK-EDAD-NO-CONFIRMADA TO TRUE
+               MOVE 1 TO LK-RETORNO
+           END-IF.
+           GOBACK.
+       END PROGRAM AGEVERIF.
