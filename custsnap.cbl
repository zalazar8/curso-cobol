@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSNAP.
+      *****************************************************************
+      *  Reporte anual de cumplimiento: cuenta clientes del maestro por
+      *  cada valor de CM-ESTADO-CIVIL (los NIVEL88 de CUSTMAST.CPY) a
+      *  la fecha de corte, para que compliance no tenga que tabular a
+      *  mano un extracto cada fin de ano.  Cualquier codigo que no
+      *  coincida con un 88-level conocido se acumula aparte en vez de
+      *  perderse, para que un codigo nuevo agregado a futuro no quede
+      *  fuera del conteo sin que nadie lo note.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+           SELECT SNAPSHOT-FILE ASSIGN TO "CUSTSNAP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAPSHOT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-LINEA          PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS       PIC X(2).
+           88 WS-CUSTMAST-OK       VALUE '00'.
+           88 WS-CUSTMAST-EOF      VALUE '10'.
+       01 WS-RUNCTL-STATUS         PIC X(2).
+           88 WS-RUNCTL-OK         VALUE '00'.
+       01 WS-SNAPSHOT-STATUS       PIC X(2).
+           88 WS-SNAPSHOT-OK       VALUE '00'.
+       01 WS-FECHA-CORTE.
+           05  WS-FC-ANO           PIC 9(4).
+           05  WS-FC-MES           PIC 9(2).
+           05  WS-FC-DIA           PIC 9(2).
+       01 WS-CONTADOR-CLIENTES     PIC 9(7) VALUE ZERO.
+       01 WS-CONTEO-CASADO         PIC 9(7) VALUE ZERO.
+       01 WS-CONTEO-SOLTERO        PIC 9(7) VALUE ZERO.
+       01 WS-CONTEO-DIVORCIADO     PIC 9(7) VALUE ZERO.
+       01 WS-CONTEO-VIUDO          PIC 9(7) VALUE ZERO.
+       01 WS-CONTEO-UNION-LIBRE    PIC 9(7) VALUE ZERO.
+       01 WS-CONTEO-DESCONOCIDO    PIC 9(7) VALUE ZERO.
+       01 WS-LINEA-DETALLE.
+           05  WS-LD-ETIQUETA      PIC X(20).
+           05  WS-LD-CONTEO        PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       PROCEDIMIENTO-PRINCIPAL.
+           PERFORM 100-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-CLIENTE.
+           PERFORM UNTIL WS-CUSTMAST-EOF
+               PERFORM 300-ACUMULAR-ESTADO-CIVIL
+               PERFORM 200-LEER-CLIENTE
+           END-PERFORM.
+           PERFORM 400-ESCRIBIR-REPORTE.
+           PERFORM 500-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       100-ABRIR-ARCHIVOS.
+           ACCEPT WS-FECHA-CORTE FROM DATE YYYYMMDD.
+           PERFORM 110-LEER-RUNCTL.
+           OPEN INPUT CUSTMAST-FILE.
+           OPEN OUTPUT SNAPSHOT-FILE.
+
+       110-LEER-RUNCTL.
+           OPEN INPUT RUNCTL-FILE.
+           IF WS-RUNCTL-OK
+               READ RUNCTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF RC-FECHA-DEMO NOT = ZERO
+                           MOVE RC-FD-ANO TO WS-FC-ANO
+                           MOVE RC-FD-MES TO WS-FC-MES
+                           MOVE RC-FD-DIA TO WS-FC-DIA
+                       END-IF
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF.
+
+       200-LEER-CLIENTE.
+           READ CUSTMAST-FILE NEXT
+               AT END SET WS-CUSTMAST-EOF TO TRUE
+           END-READ.
+
+       300-ACUMULAR-ESTADO-CIVIL.
+           ADD 1 TO WS-CONTADOR-CLIENTES.
+           EVALUATE TRUE
+               WHEN CM-CASADO
+                   ADD 1 TO WS-CONTEO-CASADO
+               WHEN CM-SOLTERO
+                   ADD 1 TO WS-CONTEO-SOLTERO
+               WHEN CM-DIVORCIADO
+                   ADD 1 TO WS-CONTEO-DIVORCIADO
+               WHEN CM-VIUDO
+                   ADD 1 TO WS-CONTEO-VIUDO
+               WHEN CM-UNION-LIBRE
+                   ADD 1 TO WS-CONTEO-UNION-LIBRE
+               WHEN OTHER
+                   ADD 1 TO WS-CONTEO-DESCONOCIDO
+           END-EVALUATE.
+
+       400-ESCRIBIR-REPORTE.
+           DISPLAY 'REPORTE DE CUMPLIMIENTO: ESTADO CIVIL AL CORTE'.
+           DISPLAY 'FECHA DE CORTE: ' WS-FECHA-CORTE.
+           MOVE SPACES TO SNAPSHOT-LINEA.
+           STRING 'FECHA DE CORTE: ' DELIMITED BY SIZE
+               WS-FC-ANO DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-FC-MES DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-FC-DIA DELIMITED BY SIZE
+               INTO SNAPSHOT-LINEA
+           END-STRING.
+           WRITE SNAPSHOT-LINEA.
+           MOVE 'CASADOS'          TO WS-LD-ETIQUETA
+           MOVE WS-CONTEO-CASADO   TO WS-LD-CONTEO.
+           WRITE SNAPSHOT-LINEA FROM WS-LINEA-DETALLE.
+           MOVE 'SOLTEROS'        TO WS-LD-ETIQUETA
+           MOVE WS-CONTEO-SOLTERO  TO WS-LD-CONTEO.
+           WRITE SNAPSHOT-LINEA FROM WS-LINEA-DETALLE.
+           MOVE 'DIVORCIADOS'     TO WS-LD-ETIQUETA
+           MOVE WS-CONTEO-DIVORCIADO TO WS-LD-CONTEO.
+           WRITE SNAPSHOT-LINEA FROM WS-LINEA-DETALLE.
+           MOVE 'VIUDOS'          TO WS-LD-ETIQUETA
+           MOVE WS-CONTEO-VIUDO    TO WS-LD-CONTEO.
+           WRITE SNAPSHOT-LINEA FROM WS-LINEA-DETALLE.
+           MOVE 'UNION LIBRE'     TO WS-LD-ETIQUETA
+           MOVE WS-CONTEO-UNION-LIBRE TO WS-LD-CONTEO.
+           WRITE SNAPSHOT-LINEA FROM WS-LINEA-DETALLE.
+           MOVE 'SIN CLASIFICAR'  TO WS-LD-ETIQUETA
+           MOVE WS-CONTEO-DESCONOCIDO TO WS-LD-CONTEO.
+           WRITE SNAPSHOT-LINEA FROM WS-LINEA-DETALLE.
+           MOVE 'TOTAL CLIENTES'  TO WS-LD-ETIQUETA
+           MOVE WS-CONTADOR-CLIENTES TO WS-LD-CONTEO.
+           WRITE SNAPSHOT-LINEA FROM WS-LINEA-DETALLE.
+           DISPLAY '  CASADOS      : ' WS-CONTEO-CASADO.
+           DISPLAY '  SOLTEROS     : ' WS-CONTEO-SOLTERO.
+           DISPLAY '  DIVORCIADOS  : ' WS-CONTEO-DIVORCIADO.
+           DISPLAY '  VIUDOS       : ' WS-CONTEO-VIUDO.
+           DISPLAY '  UNION LIBRE  : ' WS-CONTEO-UNION-LIBRE.
+           DISPLAY '  SIN CLASIFICAR: ' WS-CONTEO-DESCONOCIDO.
+           DISPLAY '  TOTAL CLIENTES: ' WS-CONTADOR-CLIENTES.
+
+       500-CERRAR-ARCHIVOS.
+           CLOSE CUSTMAST-FILE.
+           CLOSE SNAPSHOT-FILE.
+       END PROGRAM CUSTSNAP.
