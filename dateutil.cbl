@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEUTIL.
+      *****************************************************************
+      *  Rutina invocable de fechas, construida sobre el layout
+      *  WS-ANO/WS-MES/WS-DIA de REDEFINIR: reformatea una fecha a
+      *  MM/DD/YYYY y calcula los dias transcurridos entre dos fechas.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CALC-ANO        PIC 9(4).
+       01 WS-CALC-MES        PIC 9(2).
+       01 WS-CALC-DIA        PIC 9(2).
+       01 WS-CALC-AJUSTE     PIC S9(4).
+       01 WS-JULIANO-A       PIC S9(9).
+       01 WS-JULIANO-B       PIC S9(9).
+       LINKAGE SECTION.
+       01 LK-FUNCION              PIC X(1).
+           88 LK-REFORMATEAR         VALUE '1'.
+           88 LK-DIAS-ENTRE          VALUE '2'.
+       01 LK-FECHA-A.
+           05 LK-A-ANO             PIC 9(4).
+           05 LK-A-MES             PIC 9(2).
+           05 LK-A-DIA             PIC 9(2).
+       01 LK-FECHA-B.
+           05 LK-B-ANO             PIC 9(4).
+           05 LK-B-MES             PIC 9(2).
+           05 LK-B-DIA             PIC 9(2).
+       01 LK-FECHA-FORMATEADA     PIC X(10).
+       01 LK-DIAS-TRANSCURRIDOS   PIC S9(9).
+       01 LK-RETORNO              PIC 9(2).
+       PROCEDURE DIVISION USING LK-FUNCION LK-FECHA-A LK-FECHA-B
+               LK-FECHA-FORMATEADA LK-DIAS-TRANSCURRIDOS LK-RETORNO.
+       PROCEDIMIENTO-PRINCIPAL.
+           MOVE ZERO TO LK-RETORNO.
+           EVALUATE TRUE
+               WHEN LK-REFORMATEAR
+                   PERFORM 100-REFORMATEAR-FECHA
+               WHEN LK-DIAS-ENTRE
+                   PERFORM 200-CALCULAR-DIAS-ENTRE
+               WHEN OTHER
+                   MOVE 99 TO LK-RETORNO
+           END-EVALUATE.
+           GOBACK.
+
+       100-REFORMATEAR-FECHA.
+           STRING LK-A-MES  '/'
+                  LK-A-DIA  '/'
+                  LK-A-ANO
+               DELIMITED BY SIZE INTO LK-FECHA-FORMATEADA.
+
+       200-CALCULAR-DIAS-ENTRE.
+           MOVE LK-A-ANO TO WS-CALC-ANO.
+           MOVE LK-A-MES TO WS-CALC-MES.
+           MOVE LK-A-DIA TO WS-CALC-DIA.
+           PERFORM 210-FECHA-A-JULIANO.
+           MOVE WS-JULIANO-A TO WS-JULIANO-B.
+           MOVE LK-B-ANO TO WS-CALC-ANO.
+           MOVE LK-B-MES TO WS-CALC-MES.
+           MOVE LK-B-DIA TO WS-CALC-DIA.
+           PERFORM 210-FECHA-A-JULIANO.
+           COMPUTE LK-DIAS-TRANSCURRIDOS =
+               WS-JULIANO-A - WS-JULIANO-B.
+
+      *    210-FECHA-A-JULIANO deja el numero de dia juliano de
+      *    WS-CALC-ANO/WS-CALC-MES/WS-CALC-DIA en WS-JULIANO-A
+      *    (formula estandar del calendario gregoriano).
+       210-FECHA-A-JULIANO.
+           COMPUTE WS-CALC-AJUSTE = (WS-CALC-MES - 14) / 12.
+           COMPUTE WS-JULIANO-A =
+               WS-CALC-DIA - 32075
+               + (1461 * (WS-CALC-ANO + 4800 + WS-CALC-AJUSTE)) / 4
+               + (367 * (WS-CALC-MES - 2 - WS-CALC-AJUSTE * 12)) / 12
+               - (3 * ((WS-CALC-ANO + 4900 + WS-CALC-AJUSTE)
+                   / 100)) / 4.
+       END PROGRAM DATEUTIL.
